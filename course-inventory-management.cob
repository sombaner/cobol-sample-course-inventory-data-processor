@@ -1,4 +1,4 @@
-      IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.    CBEDIT.
       *AUTHOR.        EDWARD SIMLER.
       *INSTALLATION.  CALIFORNIA COMMUNITY COLLEGES.
@@ -32,13 +32,30 @@
       *
       *    INPUTS:
       *        1.  COURSE INVENTORY DATA RECORDS AS SUBMITTED BY THE
-      *            DISTRICTS.
+      *            DISTRICTS.  MUST BE IN ASCENDING SEQUENCE BY
+      *            COLLEGE ID (THE CONTROL-BREAK KEY).  WHEN RUN IN
+      *            STATEWIDE MODE (STATEWIDE-MODE-FLAG = 'Y') THE
+      *            COLLEGES MUST ALSO BE GROUPED SO ALL COLLEGES
+      *            BELONGING TO THE SAME DISTRICT ARE CONTIGUOUS -
+      *            I.E. SORTED BY DISTRICT, THEN BY COLLEGE ID WITHIN
+      *            DISTRICT - OR THE DISTRICT-LEVEL CONTROL BREAK
+      *            (2205-PROCESS-DISTRICT-BREAK) WILL ROLL UP THE
+      *            SAME DISTRICT MORE THAN ONCE.
+      *        2.  TOP CODE CHECK FILE (CB03 EDIT TABLE).
+      *        3.  CAN CODE CHECK FILE (CB14 EDIT TABLE).
+      *        4.  CAN SEQUENCE CODE CHECK FILE (CB15 EDIT TABLE).
+      *        5.  CHECKPOINT FILE FROM THE PRIOR RUN, READ ONLY WHEN
+      *            RESTART-MODE-FLAG = 'Y'.
       *
       *    OUTPUTS:
       *        1.  COURSE INVENTORY EDITED RECORD FILE.
       *        2.  DETAIL EDIT ERROR REPORT.
       *        3.  SUMMARY EDIT ERROR REPORT.
       *        4.  REPORT TOTALS FILE.
+      *        5.  REJECTED COURSE INVENTORY DATA FILE.
+      *        6.  CHECKPOINT FILE (ONE RECORD PER COMPLETED COLLEGE,
+      *            CLEARED ON A SUCCESSFUL NON-TEST-MODE RUN).
+      *        7.  TOP CODE REFERENCE LISTING REPORT.
       *
       *    MODIFICATIONS:
       *
@@ -73,6 +90,46 @@
       *       - ADDED ELEMENT CB21 (COURSE-PRIOR-TO-COLLEGE-LEVEL)
       *       - ADDED EDIT OF CB03 (TOP CODE) AGAINST NEW TOP5
       *         TABLE.
+      *    10. 8-08-26  RJM
+      *       - ADDED INTEGRITY CHECK 17: COURSE-PERM-DIST-ID (CB00)
+      *         DUPLICATED WITHIN A COLLEGE'S OWN SUBMISSION.
+      *    11. 8-08-26  RJM
+      *       - ADDED REJECTED-COURSE-INV-DATA-FILE, AN ELECTRONIC
+      *         FILE OF EVERY REJECTED RECORD AND ITS EDIT-ERROR
+      *         FLAGS, WRITTEN ALONGSIDE THE EXISTING PRINTED ERROR
+      *         REPORTS.
+      *    12. 8-08-26  RJM
+      *       - ADDED EDIT OF CB14 (CAN CODE) AGAINST NEW CAN-CODE-
+      *         CHECK-FILE AND CB15 (CAN SEQ CODE) AGAINST NEW
+      *         CAN-SEQ-CODE-CHECK-FILE, MIRRORING THE EXISTING CB03
+      *         TOP CODE EDIT.
+      *    13. 8-08-26  RJM
+      *       - ADDED A STATEWIDE ROLL-UP LEVEL (STATEWIDE-MODE-FLAG)
+      *         ABOVE THE EXISTING COLLEGE/DISTRICT TOTALS, FOR RUNS
+      *         COVERING ALL DISTRICTS AT ONCE.
+      *    14. 8-08-26  RJM
+      *       - STAMPED CALENDAR-YEAR/TERM-CODE ONTO EVERY
+      *         REPORT-TOTALS-FILE RECORD.
+      *    15. 8-08-26  RJM
+      *       - ADDED COLLEGE-LEVEL RESTART/CHECKPOINT (CHECKPOINT-
+      *         FILE, RESTART-MODE-FLAG) SO AN ABEND DOES NOT FORCE A
+      *         FULL RERUN OF AN ENTIRE SUBMISSION.
+      *    16. 8-08-26  RJM
+      *       - ADDED TEST-MODE-FLAG (TRIAL-RUN MODE) TO SKIP THE
+      *         TERADATA LOAD FILES (EDITED-COURSE-INV-DATA-FILE,
+      *         REPORT-TOTALS-FILE, CHECKPOINT-FILE) WHILE STILL
+      *         PRODUCING THE EDIT ERROR REPORTS.
+      *    17. 8-08-26  RJM
+      *       - ADDED TOPCODE-REFERENCE-REPORT, A LISTING OF EVERY
+      *         TOP CODE WITH ITS VOCATIONAL-ED FLAG AND TITLE,
+      *         PRINTED ALONGSIDE THE CB03 REJECT LIST.
+      *    18. 8-08-26  RJM
+      *       - ADDED STANDALONE PROGRAM CBRECON TO RECONCILE
+      *         REPORT-TOTALS-FILE READ/REJECTED COUNTS AGAINST THE
+      *         TERADATA SUSPENSE-LOAD ROW COUNT PER COLLEGE.
+      *    19. 8-08-26  RJM
+      *       - ADDED BATCH-RUN-ID AND SUBMISSION DATE/TIME TO EVERY
+      *         EDITED-COURSE-INVENTORY-RECORD.
       *
       ****************************************************************
        
@@ -89,18 +146,33 @@
       *
            SELECT TOPCODE-CHECK-FILE
                    ASSIGN TO UT-S-TOPRECIN.
+      *
+           SELECT CAN-CODE-CHECK-FILE
+                   ASSIGN TO UT-S-CANRECIN.
+      *
+           SELECT CAN-SEQ-CODE-CHECK-FILE
+                   ASSIGN TO UT-S-CSQRECIN.
       *
            SELECT EDITED-COURSE-INV-DATA-FILE
                    ASSIGN TO UT-S-CBRECOUT.
+      *
+           SELECT REJECTED-COURSE-INV-DATA-FILE
+                   ASSIGN TO UT-S-CBRECREJ.
       *
            SELECT REPORT-TOTALS-FILE
                    ASSIGN TO UT-S-TOTSFILE.
+      *
+           SELECT OPTIONAL CHECKPOINT-FILE
+                   ASSIGN TO UT-S-CKPTFILE.
       *
            SELECT DATAEDIT-ERROR-REPORT
                    ASSIGN TO UT-S-PRINTER1.
       *
            SELECT SUMMARY-ERROR-REPORT
                    ASSIGN TO UT-S-PRINTER2.
+      *
+           SELECT TOPCODE-REFERENCE-REPORT
+                   ASSIGN TO UT-S-PRINTER3.
       /
        DATA DIVISION.
        FILE SECTION.
@@ -236,6 +308,54 @@
            03  COURSE-CROSSWALK-CRS-NAME   PIC X(07).
            03  COURSE-CROSSWALK-CRS-NUMBER PIC X(9).
            03  COURSE-PRIOR-TO-COLLEGE-LEVE PIC X.
+           03  BATCH-RUN-ID                PIC X(8).
+           03  SUBMISSION-DATE             PIC 9(6).
+           03  SUBMISSION-TIME             PIC 9(4).
+      *
+      *
+       FD  REJECTED-COURSE-INV-DATA-FILE
+                   LABEL RECORDS ARE STANDARD
+                   RECORDING MODE IS F
+                   BLOCK CONTAINS 0 RECORDS
+                   DATA RECORD IS REJECTED-COURSE-INVENTORY-RECORD.
+      *
+       01  REJECTED-COURSE-INVENTORY-RECORD.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *          REJECTED COURSE INVENTORY OUTPUT RECORD              *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *
+           03  COLLEGE-ID                  PIC X(3).
+           03  TERM-IDENTIFIER.
+               05  CALENDAR-YEAR           PIC 9(2).
+               05  TERM-CODE               PIC 9.
+           03  COURSE-PERM-DIST-ID         PIC X(12).
+           03  COURSE-DEPARTMENT-NUMBER    PIC X(12).
+           03  COURSE-TITLE                PIC X(68).
+           03  COURSE-PROGRAM-CODE         PIC X(6).
+           03  COURSE-CREDIT-STATUS        PIC X(1).
+           03  COURSE-TRANSF-STATUS        PIC X(1).
+           03  COURSE-UNITS-MAXIMUM        PIC X(4).
+           03  COURSE-UNITS-MINIMUM        PIC X(4).
+           03  COURSE-BASIC-SKILLS-STATUS  PIC X(1).
+           03  COURSE-SAM-PRIORITY-CODE    PIC X(1).
+           03  COURSE-COOP-ED-STATUS       PIC X(1).
+           03  COURSE-CLASSIFICATION-CODE  PIC X(1).
+           03  COURSE-REPEATABILITY        PIC X(1).
+           03  COURSE-SPECIAL-CLASS-STATUS PIC X(1).
+           03  COURSE-CAN-CODE             PIC X(6).
+           03  COURSE-CAN-SEQ-CODE         PIC X(8).
+           03  COURSE-SAME-AS-DEPTNO1      PIC X(12).
+           03  COURSE-SAME-AS-DEPTNO2      PIC X(12).
+           03  COURSE-SAME-AS-DEPTNO3      PIC X(12).
+           03  COURSE-CROSSWALK-CRS-NAME   PIC X(07).
+           03  COURSE-CROSSWALK-CRS-NUMBER PIC X(9).
+           03  COURSE-PRIOR-TO-COLLEGE-LEVE PIC X.
+           03  REJECT-ERROR-FLAGS.
+               05  REJECT-ERROR-FLAG          PIC X(1)
+                           OCCURS 27 TIMES
+                           INDEXED BY REJECT-ERROR-FLAG-INDEX.
       *
       *
        FD  REPORT-TOTALS-FILE
@@ -256,13 +376,19 @@
            03  UNKNOWN-COUNT           PIC 9(6).
            03  REASON-COUNT            PIC 9(6).
            03  GRP3-COUNT              PIC 9(6).
-       
+           03  TERM-IDENTIFIER.
+               05  CALENDAR-YEAR       PIC 9(2).
+               05  TERM-CODE           PIC 9.
+
        01  REPORT-TOTALS-RECORD2.
            03  TOTALS-ID2              PIC X(12).
            03  INTEGRITY-ERROR-CODE    PIC X(2).
            03  INTEGRITY-ERROR-COUNT   PIC 9(6).
+           03  TERM-IDENTIFIER.
+               05  CALENDAR-YEAR       PIC 9(2).
+               05  TERM-CODE           PIC 9.
            03  FILLER                  PIC X(20).
-       
+
        01  REPORT-TOTALS-RECORD3.
            03  TOTALS-ID3.
                05  TOTALS-COLLEGE3     PIC X(3).
@@ -272,8 +398,22 @@
            03  REJECTED-TOTALS         PIC 9(6).
            03  DATE-FLAG               PIC 9(6).
            03  TIME-FLAG               PIC 9(4).
+           03  TERM-IDENTIFIER.
+               05  CALENDAR-YEAR       PIC 9(2).
+               05  TERM-CODE           PIC 9.
            03  FILLER                  PIC X(6).
       *
+      *
+       FD  CHECKPOINT-FILE
+                   LABEL RECORDS ARE STANDARD
+                   RECORDING MODE IS F
+                   BLOCK CONTAINS 0 RECORDS
+                   DATA RECORD IS CHECKPOINT-RECORD.
+      *
+       01  CHECKPOINT-RECORD.
+           03  CKPT-COLLEGE-ID          PIC X(3).
+           03  CKPT-RECORDS-READ        PIC 9(8).
+      *
       *
        FD  DATAEDIT-ERROR-REPORT
                    LABEL RECORDS ARE OMITTED
@@ -290,6 +430,14 @@
                    DATA RECORD IS PRINT-RECORD-2.
       *
        01  PRINT-RECORD-2 PIC X(133).
+      *
+       FD  TOPCODE-REFERENCE-REPORT
+                   LABEL RECORDS ARE OMITTED
+                   BLOCK CONTAINS 0 RECORDS
+                   RECORDING MODE IS F
+                   DATA RECORD IS PRINT-RECORD-3.
+      *
+       01  PRINT-RECORD-3 PIC X(133).
       *
        FD  TOPCODE-CHECK-FILE
                    LABEL RECORDS ARE OMITTED
@@ -301,6 +449,24 @@
            03  TOPCODE                       PIC X(6).
            03  TOP-VOC-ED-FLAG               PIC X.
            03  TOP-TITLE                     PIC X(40).
+      *
+       FD  CAN-CODE-CHECK-FILE
+                   LABEL RECORDS ARE OMITTED
+                   BLOCK CONTAINS 0 RECORDS
+                   RECORDING MODE IS F
+                   DATA RECORD IS CAN-CODE-RECORD.
+      *
+       01  CAN-CODE-RECORD.
+           03  CAN-CODE                      PIC X(6).
+      *
+       FD  CAN-SEQ-CODE-CHECK-FILE
+                   LABEL RECORDS ARE OMITTED
+                   BLOCK CONTAINS 0 RECORDS
+                   RECORDING MODE IS F
+                   DATA RECORD IS CAN-SEQ-CODE-RECORD.
+      *
+       01  CAN-SEQ-CODE-RECORD.
+           03  CAN-SEQ-CODE                  PIC X(8).
       *
       /
        WORKING-STORAGE SECTION.
@@ -310,6 +476,14 @@
                88  END-OF-FILE                    VALUE 1.
            03  TOP-EOF-FLAG                  PIC 9.
                88  END-OF-TOP-FILE                VALUE 1.
+           03  CAN-EOF-FLAG                  PIC 9.
+               88  END-OF-CAN-FILE                VALUE 1.
+           03  CAN-SEQ-EOF-FLAG              PIC 9.
+               88  END-OF-CAN-SEQ-FILE            VALUE 1.
+           03  CHECKPOINT-EOF-FLAG           PIC 9.
+               88  END-OF-CHECKPOINT-FILE         VALUE 1.
+           03  DISTRICT-BREAK-FLAG          PIC 9.
+               88  DISTRICT-BREAK-NEEDED         VALUE 1.
            03  PAGE-FULL-FLAG                PIC 9.
                88  PAGE-FULL                      VALUE 1.
            03  TABLE-SEARCH-FLAG             PIC 9.
@@ -328,6 +502,9 @@
                88  DISTRICT-INTEGRITY-TOTALS      VALUE 5.
                88  COLLEGE-SUMMARY-TOTALS         VALUE 6.
                88  DISTRICT-SUMMARY-TOTALS        VALUE 7.
+               88  STATE-ELEMENT-TOTALS           VALUE 8.
+               88  STATE-INTEGRITY-TOTALS         VALUE 9.
+               88  STATE-SUMMARY-TOTALS           VALUE 10.
            03  ELEMENT-TABLE-ROW-ID          PIC 99.
                88  ELEMENT-ROWS-1-25              VALUE 1 THRU 25.
                88  ELEMENT-ROWS-1-5               VALUE 1 THRU 5.
@@ -353,6 +530,8 @@
                88  TERM-ID-INVALID                VALUE 1.
            03  COURSE-ID-FLAG                PIC 9.
                88  COURSE-ID-VALID                VALUE 1.
+           03  COURSE-ID-DUPLICATE-FLAG      PIC 9.
+               88  COURSE-ID-DUPLICATE           VALUE 1.
            03  COURSE-TITLE-FLAG             PIC 9.
                88  COURSE-TITLE-VALID             VALUE 1.
            03  COURSE-UNITS-MAXIMUM-FLAG     PIC 9.
@@ -363,6 +542,10 @@
                88  COURSE-PROGRAM-CODE-VALID      VALUE 1.
            03  TOP-CODE-VALID-FLAG           PIC 9.
                88  TOP-CODE-VALID                 VALUE 1.
+           03  CAN-CODE-VALID-FLAG           PIC 9.
+               88  CAN-CODE-VALID                 VALUE 1.
+           03  CAN-SEQ-CODE-VALID-FLAG       PIC 9.
+               88  CAN-SEQ-CODE-VALID              VALUE 1.
            03  COURSE-CAN-CODE-FLAG          PIC 9.
                88  COURSE-CAN-CODE-VALID          VALUE 1.
            03  COURSE-CAN-SEQ-CODE-FLAG      PIC 9.
@@ -396,9 +579,12 @@
            03  PRT-PAGE-MAXIMUM        PIC 9(3)   VALUE ZERO.
            03  REJECTED-MESSAGE        PIC X(8)   VALUE 'REJECTED'.
            03  HOLD-COLLEGE-ID         PIC X(3).
+           03  HOLD-DISTRICT-ID        PIC 9(3).
            03  HOLD-TIME.
                05  HH-MM               PIC 9(4).
                05  FILLER              PIC 9(4).
+           03  SUBMISSION-DATE-STAMP   PIC 9(6).
+           03  SUBMISSION-TIME-STAMP   PIC 9(4).
            03  TERM-ID-INVALID-LITERAL      PIC X(30)
                        VALUE '  TERM CODE MISSING OR INVALID'.
            03  COLLEGE-INVALID-LITERAL      PIC X(31)
@@ -408,7 +594,10 @@
            03  PRT-CNTL-INVALID-LITERAL     PIC X(36)
                        VALUE '  PRINTER CONTROL MISSING OR INVALID'.
            03  ORIGINAL-INDEX-VALUE         USAGE IS INDEX.
+           03  NEW-DISTRICT-CODE-INDEX-HOLD PIC 9(4) VALUE 1.
            03  NOT-APPLICABLE-LITERAL       PIC X(3)  VALUE 'N/A'.
+           03  STATEWIDE-TOTALS-LITERAL     PIC X(30)
+                       VALUE 'STATEWIDE TOTALS'.
       *
       *
        01  PROGRAM-ACCUMULATORS                   VALUE ZEROS.
@@ -482,6 +671,47 @@
                05  DIST-INTEGRITY-ERR-15-TOTAL      PIC 9(6).
                05  DIST-INTEGRITY-ERR-16-TOTAL      PIC 9(6).
                05  DIST-INTEGRITY-ERR-17-TOTAL      PIC 9(6).
+           03  TOTAL-STATE-ENTRIES.
+               05  TOTAL-STATE-RECORDS-READ        PIC 9(6).
+               05  TOTAL-STATE-RECORDS-WRITTEN     PIC 9(6).
+               05  TOTAL-STATE-RECORDS-REJECT      PIC 9(6).
+           03  TOTAL-STATE-ENTRY
+                       REDEFINES TOTAL-STATE-ENTRIES
+                       OCCURS 3 TIMES
+                       INDEXED BY TOTAL-STATE-INDEX.
+               05  STATE-TOTAL                      PIC 9(6).
+           03  STATE-ELEMENT-TOTALS.
+               05  STATE-ELEMENT-TOTALS-ROWS
+                           OCCURS 25 TIMES
+                           INDEXED BY STATE-ELEMENT-ROW-INDEX.
+                   07  STATE-ELEMENT-TOTALS-COLUMNS
+                               OCCURS 4 TIMES
+                               INDEXED BY STATE-ELEMENT-COLUMN-INDEX.
+                       09  STATE-ELEMENT-TOTAL      PIC 9(5).
+           03  STATE-INTEGRITY-TOTALS.
+               05  STATE-INTEGRITY-ERR-1-TOTAL      PIC 9(6).
+               05  STATE-INTEGRITY-ERR-2-TOTAL      PIC 9(6).
+               05  STATE-INTEGRITY-ERR-3-TOTAL      PIC 9(6).
+               05  STATE-INTEGRITY-ERR-4-TOTAL      PIC 9(6).
+               05  STATE-INTEGRITY-ERR-5-TOTAL      PIC 9(6).
+               05  STATE-INTEGRITY-ERR-6-TOTAL      PIC 9(6).
+               05  STATE-INTEGRITY-ERR-7-TOTAL      PIC 9(6).
+               05  STATE-INTEGRITY-ERR-8-TOTAL      PIC 9(6).
+               05  STATE-INTEGRITY-ERR-9-TOTAL      PIC 9(6).
+               05  STATE-INTEGRITY-ERR-10-TOTAL     PIC 9(6).
+               05  STATE-INTEGRITY-ERR-11-TOTAL     PIC 9(6).
+               05  STATE-INTEGRITY-ERR-12-TOTAL     PIC 9(6).
+               05  STATE-INTEGRITY-ERR-13-TOTAL     PIC 9(6).
+               05  STATE-INTEGRITY-ERR-14-TOTAL     PIC 9(6).
+               05  STATE-INTEGRITY-ERR-15-TOTAL     PIC 9(6).
+               05  STATE-INTEGRITY-ERR-16-TOTAL     PIC 9(6).
+               05  STATE-INTEGRITY-ERR-17-TOTAL     PIC 9(6).
+      *
+      *
+       01  CHECKPOINT-WORK-AREA                   VALUE ZEROS.
+           03  CUMULATIVE-RECORDS-READ     PIC 9(8).
+           03  CHECKPOINT-RESTART-COUNT    PIC 9(8).
+           03  CHECKPOINT-RESTART-COLLEGE-ID PIC X(3).
       *
       *
        01  REPORT-TITLE-LINE-1.
@@ -556,6 +786,24 @@
            03  FILLER                  PIC X(52)  VALUE
                     'DETAIL REPORT'.
       *
+      *
+       01  REPORT-TITLE-LINE-12.
+           03  FILLER                  PIC X(43)  VALUE SPACE.
+           03  FILLER                  PIC X(52)  VALUE
+                    'SUMMARY STATEWIDE EDIT ERROR TOTALS BY ELEMENT'.
+      *
+      *
+       01  REPORT-TITLE-LINE-13.
+           03  FILLER                  PIC X(42)  VALUE SPACE.
+           03  FILLER                  PIC X(52)  VALUE
+                    'SUMMARY STATEWIDE TOTAL INTEGRITY ERRORS BY TYPE'.
+      *
+      *
+       01  REPORT-TITLE-LINE-14.
+           03  FILLER                  PIC X(56)  VALUE SPACE.
+           03  FILLER                  PIC X(25)
+                       VALUE 'STATEWIDE SUMMARY TOTALS:'.
+      *
       *
        01  REPORT-COLUMN-LINE-1.
            03  FILLER                  PIC X.
@@ -688,6 +936,58 @@
                        ASCENDING KEY IS TOP-CODE-Y
                        INDEXED BY TOPIDX.
                05  TOP-CODE-Y                   PIC X(6).
+               05  TOP-VOC-ED-FLAG-Y             PIC X.
+               05  TOP-TITLE-Y                   PIC X(40).
+      *
+      *
+       01  TOPCODE-ENTRY-COUNT                  PIC 9(4) VALUE ZERO.
+      *
+       01  TOPCODE-REF-PAGE-COUNTER             PIC 9(5) VALUE ZERO.
+      *
+       01  TOPCODE-REF-TITLE-LINE-1.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  FILLER                  PIC X(30)
+                VALUE 'TOP CODE REFERENCE LISTING'.
+           03  FILLER                  PIC X(8)  VALUE 'PAGE '.
+           03  TOPCODE-REF-PAGE-OUT    PIC ZZZZ9.
+      *
+       01  TOPCODE-REF-TITLE-LINE-2.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  FILLER                  PIC X(8)  VALUE 'TOP CODE'.
+           03  FILLER                  PIC X(8)  VALUE 'VOC-ED'.
+           03  FILLER                  PIC X(40) VALUE 'TITLE'.
+      *
+       01  TOPCODE-REF-DETAIL-LINE.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  TOPCODE-REF-CODE-OUT    PIC X(8).
+           03  TOPCODE-REF-VOC-OUT     PIC X(8).
+           03  TOPCODE-REF-TITLE-OUT   PIC X(40).
+      *
+      *
+       01  CAN-CODE-TABLE                       VALUE '999999'.
+           03  CAN-CODE-TBL
+                       OCCURS 800 TIMES
+                       ASCENDING KEY IS CAN-CODE-Y
+                       INDEXED BY CANIDX.
+               05  CAN-CODE-Y                   PIC X(6).
+      *
+      *
+       01  CAN-SEQ-CODE-TABLE                   VALUE '99999999'.
+           03  CAN-SEQ-CODE-TBL
+                       OCCURS 400 TIMES
+                       ASCENDING KEY IS CAN-SEQ-CODE-Y
+                       INDEXED BY CANSEQIDX.
+               05  CAN-SEQ-CODE-Y               PIC X(8).
+      *
+      *
+       01  DUPLICATE-COURSE-ID-COUNTER.
+           03  DUP-COURSE-ID-COUNT           PIC 9(4) VALUE ZERO.
+      *
+       01  DUPLICATE-COURSE-ID-TABLE            VALUE HIGH-VALUES.
+           03  DUP-COURSE-ID-ENTRIES
+                       OCCURS 9999 TIMES
+                       INDEXED BY DUP-COURSE-ID-INDEX.
+               05  DUP-COURSE-ID                PIC X(12).
       *
       *
        01  INTEGRITY-DESCRIPTIONS.
@@ -771,11 +1071,11 @@
                    VALUE 'WHEN CRS PRIOR TO COLL LVL (CB21) = A, B,'.
                05  INT-ERR-16-PART-2   PIC X(42)
                    VALUE ' C, THEN CRS TRNSF STAT (CB05) MUST BE = C'.
-      *    03  INTEGRITY-ERR-17-DESC.
-      *        05  INT-ERR-17-PART-1   PIC X(26)
-      *            VALUE 'CRSE PGM CODE (CB03) NOT ='.
-      *        05  INT-ERR-17-PART-2   PIC X(33)
-      *            VALUE ' TO ANY CODE IN TOP5 LOOKUP TABLE'.
+           03  INTEGRITY-ERR-17-DESC.
+               05  INT-ERR-17-PART-1   PIC X(37)
+                   VALUE 'COURSE PERM DIST ID (CB00) DUPLICATED'.
+               05  INT-ERR-17-PART-2   PIC X(33)
+                   VALUE ' WITHIN COLLEGES SUBMISSION'.
       *
       *
        01  INTEGRITY-TOTAL-DETAIL-LINE            VALUE SPACE.
@@ -1708,7 +2008,8 @@
            03  DISTRICT-CODE-ENTRY
                        REDEFINES DISTRICT-CODE-VALUES
                        OCCURS 71 TIMES
-                       INDEXED BY DISTRICT-CODE-INDEX.
+                       INDEXED BY DISTRICT-CODE-INDEX
+                                  WORK-DISTRICT-CODE-INDEX.
                05  DISTRICT-CODE       PIC 9(5).
                05  DISTRICT-ID         PIC 9(3).
                05  DISTRICT-NAME       PIC X(30).
@@ -3052,17 +3353,22 @@
                88  PRT-CONTROL-VALID            VALUE '000' THRU '999'
                                                       'ALL'.
                88  PRINT-ALL-PAGES              VALUE 'ALL'.
-           03  FILLER                  PIC X.
+           03  TEST-MODE-FLAG          PIC X.
+               88  TEST-MODE                    VALUE 'Y'.
            03  TERM-CHECK.
                05  CALENDAR-YEAR       PIC 9(2).
                05  TERM-CODE           PIC 9(1).
-           03  FILLER                  PIC X.
+           03  STATEWIDE-MODE-FLAG        PIC X.
+               88  STATEWIDE-MODE               VALUE 'Y'.
            03  DISTRICT-ID             PIC 9(3).
            03  PARAMETER-COLLEGES
                        OCCURS 10 TIMES
                        INDEXED BY PARAMETER-COLLEGE-INDEX.
                05  FILLER              PIC X(1).
                05  COLLEGE-ID          PIC X(3).
+           03  BATCH-RUN-ID            PIC X(8).
+           03  RESTART-MODE-FLAG       PIC X.
+               88  RESTART-MODE                 VALUE 'Y'.
       *
       /
        PROCEDURE DIVISION USING RUNTIME-PARAMETER-AREA.
@@ -3079,18 +3385,44 @@
            MOVE ZEROS TO PROGRAM-FLAG-AREA.
            MOVE ZEROS TO PROGRAM-ACCUMULATORS.
            MOVE ZEROS TO DATA-VALIDATION-FLAGS.
+           ACCEPT SUBMISSION-DATE-STAMP FROM DATE.
+           ACCEPT HOLD-TIME FROM TIME.
+           MOVE HH-MM TO SUBMISSION-TIME-STAMP.
            OPEN OUTPUT DATAEDIT-ERROR-REPORT.
            PERFORM 1100-PROCESS-PARAMETER-INPUT.
            OPEN INPUT COURSE-INV-DATA-FILE.
            OPEN INPUT TOPCODE-CHECK-FILE.
            PERFORM 1102-SET-TOPCODE-TABLE.
-           OPEN OUTPUT EDITED-COURSE-INV-DATA-FILE.
-           OPEN OUTPUT REPORT-TOTALS-FILE.
+           OPEN OUTPUT TOPCODE-REFERENCE-REPORT.
+           PERFORM 1103-PRINT-TOPCODE-REFERENCE-LISTING
+                   VARYING TOPIDX FROM 1 BY 1
+                   UNTIL TOPIDX IS GREATER THAN TOPCODE-ENTRY-COUNT.
+           CLOSE TOPCODE-REFERENCE-REPORT.
+           OPEN INPUT CAN-CODE-CHECK-FILE.
+           PERFORM 1105-SET-CAN-CODE-TABLE.
+           OPEN INPUT CAN-SEQ-CODE-CHECK-FILE.
+           PERFORM 1107-SET-CAN-SEQ-CODE-TABLE.
+           PERFORM 1109-SET-CHECKPOINT-RESTART.
+           IF  NOT TEST-MODE
+               OPEN OUTPUT EDITED-COURSE-INV-DATA-FILE
+               OPEN OUTPUT REPORT-TOTALS-FILE.
+           OPEN OUTPUT REJECTED-COURSE-INV-DATA-FILE.
+           IF  NOT TEST-MODE
+               OPEN OUTPUT CHECKPOINT-FILE.
            OPEN OUTPUT SUMMARY-ERROR-REPORT.
            PERFORM 8000-READ-COURSE-INV-DATA.
            MOVE COLLEGE-ID
                    IN COURSE-INVENTORY-RECORD
                    TO HOLD-COLLEGE-ID.
+           IF  STATEWIDE-MODE
+               PERFORM 2003-RESOLVE-RECORD-DISTRICT
+               SET DISTRICT-CODE-INDEX
+                       TO NEW-DISTRICT-CODE-INDEX-HOLD
+               MOVE ZERO TO DISTRICT-BREAK-FLAG.
+           MOVE DISTRICT-ID
+                   IN DISTRICT-CODE-ENTRY
+                   (DISTRICT-CODE-INDEX)
+                   TO HOLD-DISTRICT-ID.
            MOVE CALENDAR-YEAR
                    IN RUNTIME-PARAMETER-AREA
                    TO CALENDAR-YEAR
@@ -3118,25 +3450,27 @@
                MOVE 1 TO TERM-ID-FLAG
            ELSE
                PERFORM 1110-VALIDATE-TERM-ID.
-           IF  DISTRICT-ID
-                   IN RUNTIME-PARAMETER-AREA
-                   IS EQUAL TO ZEROS
-                   OR DISTRICT-ID
-                   IN RUNTIME-PARAMETER-AREA
-                   IS NOT NUMERIC
-               MOVE 1 TO DISTRICT-ID-FLAG
-           ELSE
-               PERFORM 1140-VALIDATE-DISTRICT-ID.
-           MOVE SPACES TO RUNTIME-PARAMETER-TABLE.
-           SET PARAMETER-COLLEGE-INDEX TO 1.
-           PERFORM 1120-VALIDATE-COLLEGE-PARAMS
-                   UNTIL TABLE-SEARCH-COMPLETED.
+           IF  NOT STATEWIDE-MODE
+               IF  DISTRICT-ID
+                       IN RUNTIME-PARAMETER-AREA
+                       IS EQUAL TO ZEROS
+                       OR DISTRICT-ID
+                       IN RUNTIME-PARAMETER-AREA
+                       IS NOT NUMERIC
+                   MOVE 1 TO DISTRICT-ID-FLAG
+               ELSE
+                   PERFORM 1140-VALIDATE-DISTRICT-ID.
+               MOVE SPACES TO RUNTIME-PARAMETER-TABLE.
+               SET PARAMETER-COLLEGE-INDEX TO 1.
+               PERFORM 1120-VALIDATE-COLLEGE-PARAMS
+                       UNTIL TABLE-SEARCH-COMPLETED.
            IF  COLLEGE-ID-INVALID
                    OR NOT (PRT-CONTROL-VALID)
                    OR TERM-ID-INVALID
                    OR DISTRICT-ID-INVALID
-                   OR RUNTIME-PARAMETER-TABLE
-                           IS EQUAL TO SPACES
+                   OR (NOT STATEWIDE-MODE
+                       AND RUNTIME-PARAMETER-TABLE
+                           IS EQUAL TO SPACES)
                PERFORM 1130-KILL-PROCESS.
       *
       *
@@ -3145,12 +3479,79 @@
                 VARYING TOPIDX FROM 1 BY 1
                 UNTIL TOP-EOF-FLAG IS EQUAL TO 1.
       *
+      *
+       1103-PRINT-TOPCODE-REFERENCE-LISTING.
+           IF  TOPCODE-REF-PAGE-COUNTER IS EQUAL TO ZERO
+               PERFORM 1103A-PRINT-TOPCODE-REF-HEADINGS.
+           MOVE TOP-CODE-Y (TOPIDX)          TO TOPCODE-REF-CODE-OUT.
+           MOVE TOP-VOC-ED-FLAG-Y (TOPIDX)   TO TOPCODE-REF-VOC-OUT.
+           MOVE TOP-TITLE-Y (TOPIDX)         TO TOPCODE-REF-TITLE-OUT.
+           WRITE PRINT-RECORD-3
+                   FROM TOPCODE-REF-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE.
+      *
+      *
+       1103A-PRINT-TOPCODE-REF-HEADINGS.
+           ADD 1 TO TOPCODE-REF-PAGE-COUNTER.
+           MOVE TOPCODE-REF-PAGE-COUNTER TO TOPCODE-REF-PAGE-OUT.
+           WRITE PRINT-RECORD-3
+                   FROM TOPCODE-REF-TITLE-LINE-1
+                   AFTER ADVANCING PAGE.
+           WRITE PRINT-RECORD-3
+                   FROM TOPCODE-REF-TITLE-LINE-2
+                   AFTER ADVANCING 2 LINES.
+      *
       *
        1104-LOAD-TOPCODE-TABLE.
            READ TOPCODE-CHECK-FILE
                AT END MOVE 1 TO TOP-EOF-FLAG.
                IF TOP-EOF-FLAG IS NOT EQUAL TO 1
-                   MOVE TOPCODE TO TOP-CODE-Y (TOPIDX).
+                   MOVE TOPCODE TO TOP-CODE-Y (TOPIDX)
+                   MOVE TOP-VOC-ED-FLAG TO TOP-VOC-ED-FLAG-Y (TOPIDX)
+                   MOVE TOP-TITLE TO TOP-TITLE-Y (TOPIDX)
+                   ADD 1 TO TOPCODE-ENTRY-COUNT.
+      *
+      *
+       1105-SET-CAN-CODE-TABLE.
+           PERFORM 1106-LOAD-CAN-CODE-TABLE
+                VARYING CANIDX FROM 1 BY 1
+                UNTIL CAN-EOF-FLAG IS EQUAL TO 1.
+      *
+      *
+       1106-LOAD-CAN-CODE-TABLE.
+           READ CAN-CODE-CHECK-FILE
+               AT END MOVE 1 TO CAN-EOF-FLAG.
+               IF CAN-EOF-FLAG IS NOT EQUAL TO 1
+                   MOVE CAN-CODE TO CAN-CODE-Y (CANIDX).
+      *
+      *
+       1107-SET-CAN-SEQ-CODE-TABLE.
+           PERFORM 1108-LOAD-CAN-SEQ-CODE-TABLE
+                VARYING CANSEQIDX FROM 1 BY 1
+                UNTIL CAN-SEQ-EOF-FLAG IS EQUAL TO 1.
+      *
+      *
+       1108-LOAD-CAN-SEQ-CODE-TABLE.
+           READ CAN-SEQ-CODE-CHECK-FILE
+               AT END MOVE 1 TO CAN-SEQ-EOF-FLAG.
+               IF CAN-SEQ-EOF-FLAG IS NOT EQUAL TO 1
+                   MOVE CAN-SEQ-CODE TO CAN-SEQ-CODE-Y (CANSEQIDX).
+      *
+      *
+       1109-SET-CHECKPOINT-RESTART.
+           IF  RESTART-MODE
+               OPEN INPUT CHECKPOINT-FILE
+               PERFORM 1111-LOAD-CHECKPOINT-RESTART
+                       UNTIL END-OF-CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE.
+      *
+      *
+       1111-LOAD-CHECKPOINT-RESTART.
+           READ CHECKPOINT-FILE
+               AT END MOVE 1 TO CHECKPOINT-EOF-FLAG.
+               IF NOT END-OF-CHECKPOINT-FILE
+                   MOVE CKPT-COLLEGE-ID TO CHECKPOINT-RESTART-COLLEGE-ID
+                   MOVE CKPT-RECORDS-READ TO CHECKPOINT-RESTART-COUNT.
       *
       *
        1110-VALIDATE-TERM-ID.
@@ -3278,18 +3679,24 @@
       *
       *
        2000-PROCESS-COURSE-DATA.
+           IF  STATEWIDE-MODE
+               PERFORM 2003-RESOLVE-RECORD-DISTRICT.
            IF  COLLEGE-ID
                    IN COURSE-INVENTORY-RECORD
                    IS NOT EQUAL TO SPACES
                IF  COLLEGE-ID
                        IN COURSE-INVENTORY-RECORD
                        IS NOT EQUAL TO HOLD-COLLEGE-ID
-                   PERFORM 2200-PROCESS-CNTL-BREAK.
+                   PERFORM 2200-PROCESS-CNTL-BREAK
+                   IF  STATEWIDE-MODE
+                           AND DISTRICT-BREAK-NEEDED
+                       PERFORM 2205-PROCESS-DISTRICT-BREAK.
            ADD 1 TO TOTAL-COLLEGE-RECORDS-READ.
            PERFORM 2100-VALIDATE-ID-FIELDS.
            PERFORM 2300-VALIDATE-COURSE-DATA.
       *    PERFORM 2500-ACCUMULATE-UNKNOWNS.
            IF  REJECT-RECORD
+               PERFORM 8650-WRITE-REJECTED-RECORD
                IF  PRINT-ALL-PAGES
                        PERFORM 2600-FILL-ERROR-MATRIX
                ELSE
@@ -3306,6 +3713,47 @@
            MOVE ZERO TO DATA-VALIDATION-FLAGS.
            PERFORM 8000-READ-COURSE-INV-DATA.
       *
+      *
+       2003-RESOLVE-RECORD-DISTRICT.
+           MOVE ZERO TO DISTRICT-BREAK-FLAG.
+           IF  COLLEGE-ID
+                   IN COURSE-INVENTORY-RECORD
+                   IS NOT EQUAL TO SPACES
+               PERFORM 2004-RESOLVE-DISTRICT-CODE-INDEX
+               IF  DISTRICT-ID
+                       IN DISTRICT-CODE-ENTRY
+                       (WORK-DISTRICT-CODE-INDEX)
+                       IS NOT EQUAL TO HOLD-DISTRICT-ID
+                   MOVE 1 TO DISTRICT-BREAK-FLAG
+                   SET NEW-DISTRICT-CODE-INDEX-HOLD
+                           TO WORK-DISTRICT-CODE-INDEX.
+      *
+      *
+       2004-RESOLVE-DISTRICT-CODE-INDEX.
+           SET WORK-DISTRICT-CODE-INDEX TO DISTRICT-CODE-INDEX.
+           SET COLLEGE-CODE-INDEX TO 1.
+           SEARCH COLLEGE-CODE-ENTRY
+                   IN COLLEGE-CODES-TABLE
+           AT END
+               NEXT SENTENCE
+           WHEN COLLEGE-ID
+                   IN COLLEGE-CODE-ENTRY
+                   (COLLEGE-CODE-INDEX)
+                   IS EQUAL TO COLLEGE-ID
+                   IN COURSE-INVENTORY-RECORD
+               SET WORK-DISTRICT-CODE-INDEX TO 1
+               SEARCH DISTRICT-CODE-ENTRY
+                       VARYING WORK-DISTRICT-CODE-INDEX
+               AT END
+                   NEXT SENTENCE
+               WHEN DISTRICT-CODE
+                       IN DISTRICT-CODE-ENTRY
+                       (WORK-DISTRICT-CODE-INDEX)
+                       IS EQUAL TO DISTRICT-CODE
+                       IN COLLEGE-CODE-ENTRY
+                       (COLLEGE-CODE-INDEX)
+                   NEXT SENTENCE.
+      *
       *
        2100-VALIDATE-ID-FIELDS.
            IF  NOT COURSE-DATA-RECORD
@@ -3323,7 +3771,10 @@
                    IS NOT EQUAL TO SPACES
                MOVE ZERO TO NEW-COLLEGE-FLAG
                MOVE ZERO TO COLLEGE-SEARCH-FLAG
-               PERFORM 2110-SEARCH-PARAMETER-TABLE.
+               IF  STATEWIDE-MODE
+                   PERFORM 2112-SEARCH-COLLEGE-CODES-TABLE
+               ELSE
+                   PERFORM 2110-SEARCH-PARAMETER-TABLE.
            IF  COLLEGE-NOT-FOUND
                    OR COLLEGE-ID
                    IN COURSE-INVENTORY-RECORD
@@ -3365,7 +3816,9 @@
                MOVE VALIDITY-LITERAL
                    TO VALIDATION-FLAG
                    IN EDIT-ERROR-TABLE-COLUMNS
-                   (1 EDIT-ERROR-COLUMN-INDEX).
+                   (1 EDIT-ERROR-COLUMN-INDEX)
+               ELSE
+                  PERFORM 2115-CHECK-DUPLICATE-COURSE-ID.
            IF COURSE-DEPARTMENT-NUMBER
                    IN COURSE-INVENTORY-RECORD
                    IS EQUAL TO SPACES
@@ -3399,6 +3852,54 @@
                        IN REPORT-TITLE-LINE-3
                MOVE ZERO TO COLLEGE-SEARCH-FLAG.
       *
+      *
+       2112-SEARCH-COLLEGE-CODES-TABLE.
+           SET COLLEGE-CODE-INDEX TO 1.
+           SEARCH COLLEGE-CODE-ENTRY
+                   IN COLLEGE-CODES-TABLE
+           AT END
+               MOVE 1 TO COLLEGE-SEARCH-FLAG
+           WHEN COLLEGE-ID
+                   IN COLLEGE-CODE-ENTRY
+                   (COLLEGE-CODE-INDEX)
+                   IS EQUAL TO COLLEGE-ID
+                   IN COURSE-INVENTORY-RECORD
+               MOVE COLLEGE-NAME
+                       IN COLLEGE-CODE-ENTRY
+                       (COLLEGE-CODE-INDEX)
+                       TO COLLEGE-NAME
+                       IN REPORT-TITLE-LINE-3
+               MOVE ZERO TO COLLEGE-SEARCH-FLAG.
+      *
+      *
+       2115-CHECK-DUPLICATE-COURSE-ID.
+           MOVE ZERO TO COURSE-ID-DUPLICATE-FLAG.
+           SET DUP-COURSE-ID-INDEX TO 1.
+           SEARCH DUP-COURSE-ID-ENTRIES
+               AT END
+                   NEXT SENTENCE
+               WHEN DUP-COURSE-ID-INDEX IS GREATER THAN
+                       DUP-COURSE-ID-COUNT
+                   NEXT SENTENCE
+               WHEN DUP-COURSE-ID (DUP-COURSE-ID-INDEX)
+                       IS EQUAL TO COURSE-PERM-DIST-ID
+                       IN COURSE-INVENTORY-RECORD
+                   MOVE 1 TO COURSE-ID-DUPLICATE-FLAG.
+           IF  COURSE-ID-DUPLICATE
+               ADD 1 TO CLG-INTEGRITY-ERR-17-TOTAL
+               MOVE 1 TO REJECT-RECORD-FLAG
+               MOVE INTEGRITY-LITERAL
+                       TO VALIDATION-FLAG
+                       IN EDIT-ERROR-TABLE-COLUMNS
+                       (1 EDIT-ERROR-COLUMN-INDEX)
+           ELSE
+               IF  DUP-COURSE-ID-COUNT IS LESS THAN 9999
+                   ADD 1 TO DUP-COURSE-ID-COUNT
+                   SET DUP-COURSE-ID-INDEX TO DUP-COURSE-ID-COUNT
+                   MOVE COURSE-PERM-DIST-ID
+                           IN COURSE-INVENTORY-RECORD
+                           TO DUP-COURSE-ID (DUP-COURSE-ID-INDEX).
+      *
       *
        2200-PROCESS-CNTL-BREAK.
            IF  EDIT-ERROR-TABLE
@@ -3422,6 +3923,8 @@
                    UNTIL TABLE-SEARCH-COMPLETED.
            PERFORM 2230-ADD-DISTRICT-INTGY-TOTALS.
            PERFORM 2240-WRITE-RPT-TTLS-RECDS-FILE.
+           IF  NOT TEST-MODE
+               PERFORM 2250-WRITE-CHECKPOINT-RECORD.
            MOVE COLLEGE-ID
                    IN COURSE-INVENTORY-RECORD
                    TO HOLD-COLLEGE-ID.
@@ -3431,6 +3934,122 @@
                    IN PROGRAM-ACCUMULATORS.
            MOVE ZEROS TO COLLEGE-INTEGRITY-TOTALS
                    IN PROGRAM-ACCUMULATORS.
+           MOVE ZERO TO DUP-COURSE-ID-COUNT.
+      *
+      *
+       2205-PROCESS-DISTRICT-BREAK.
+           PERFORM 8800-PRINT-DISTRICT-TOTALS.
+           MOVE ZERO TO TABLE-SEARCH-FLAG.
+           SET DISTRICT-ELEMENT-ROW-INDEX TO 1.
+           SET STATE-ELEMENT-ROW-INDEX TO 1.
+           PERFORM 2206-ADD-STATE-ELMNT-TOTALS
+                   UNTIL TABLE-SEARCH-COMPLETED.
+           MOVE ZERO TO TABLE-SEARCH-FLAG.
+           SET TOTAL-DISTRICT-INDEX TO 1.
+           SET TOTAL-STATE-INDEX TO 1.
+           PERFORM 2208-ADD-STATE-SUM-TOTALS
+                   UNTIL TABLE-SEARCH-COMPLETED.
+           PERFORM 2209-ADD-STATE-INTGY-TOTALS.
+           SET DISTRICT-CODE-INDEX TO NEW-DISTRICT-CODE-INDEX-HOLD.
+           MOVE DISTRICT-ID
+                   IN DISTRICT-CODE-ENTRY
+                   (DISTRICT-CODE-INDEX)
+                   TO HOLD-DISTRICT-ID.
+           MOVE ZEROS TO TOTAL-DISTRICT-ENTRIES
+                   IN PROGRAM-ACCUMULATORS.
+           MOVE ZEROS TO DISTRICT-ELEMENT-TOTALS
+                   IN PROGRAM-ACCUMULATORS.
+           MOVE ZEROS TO DISTRICT-INTEGRITY-TOTALS
+                   IN PROGRAM-ACCUMULATORS.
+           MOVE ZERO TO DISTRICT-BREAK-FLAG.
+      *
+      *
+       2206-ADD-STATE-ELMNT-TOTALS.
+           SET DISTRICT-ELEMENT-COLUMN-INDEX TO 1.
+           SET STATE-ELEMENT-COLUMN-INDEX TO 1.
+           MOVE ZERO TO ADD-ELEMENT-COLUMNS-FLAG.
+           PERFORM 2207-ADD-TO-STATE-MATRIX
+                   UNTIL ADD-ELEMENT-COLUMNS-DONE.
+           SET ORIGINAL-INDEX-VALUE
+                   TO DISTRICT-ELEMENT-ROW-INDEX.
+           SEARCH DISTRICT-ELEMENT-TOTALS-ROWS
+           AT END
+               MOVE 1 TO TABLE-SEARCH-FLAG
+           WHEN ORIGINAL-INDEX-VALUE
+                   IS NOT EQUAL TO DISTRICT-ELEMENT-ROW-INDEX
+               NEXT SENTENCE.
+           SET EDIT-ERROR-LITERAL-INDEX
+                   TO DISTRICT-ELEMENT-ROW-INDEX.
+           SET STATE-ELEMENT-ROW-INDEX
+                   TO DISTRICT-ELEMENT-ROW-INDEX.
+      *
+      *
+       2207-ADD-TO-STATE-MATRIX.
+           ADD DISTRICT-ELEMENT-TOTAL
+                   IN DISTRICT-ELEMNT-TOTALS-COLUMNS
+                   (DISTRICT-ELEMENT-ROW-INDEX
+                    DISTRICT-ELEMENT-COLUMN-INDEX)
+                   TO STATE-ELEMENT-TOTAL
+                   IN STATE-ELEMENT-TOTALS-COLUMNS
+                   (STATE-ELEMENT-ROW-INDEX
+                    STATE-ELEMENT-COLUMN-INDEX).
+           SET ORIGINAL-INDEX-VALUE
+                   TO DISTRICT-ELEMENT-COLUMN-INDEX.
+           SEARCH DISTRICT-ELEMNT-TOTALS-COLUMNS
+           AT END
+               MOVE 1 TO ADD-ELEMENT-COLUMNS-FLAG
+           WHEN ORIGINAL-INDEX-VALUE
+                   IS NOT EQUAL TO DISTRICT-ELEMENT-COLUMN-INDEX
+               NEXT SENTENCE.
+           SET STATE-ELEMENT-COLUMN-INDEX
+                   TO DISTRICT-ELEMENT-COLUMN-INDEX.
+      *
+      *
+       2208-ADD-STATE-SUM-TOTALS.
+           ADD DISTRICT-TOTAL
+                   IN TOTAL-DISTRICT-ENTRY
+                   (TOTAL-DISTRICT-INDEX)
+                   TO STATE-TOTAL
+                   IN TOTAL-STATE-ENTRY
+                   (TOTAL-STATE-INDEX).
+           SET ORIGINAL-INDEX-VALUE
+                   TO TOTAL-DISTRICT-INDEX.
+           SEARCH TOTAL-DISTRICT-ENTRY
+           AT END
+               MOVE 1 TO TABLE-SEARCH-FLAG
+           WHEN ORIGINAL-INDEX-VALUE
+                   IS NOT EQUAL TO TOTAL-DISTRICT-INDEX
+               NEXT SENTENCE.
+           SET TOTAL-STATE-INDEX
+                   TO TOTAL-DISTRICT-INDEX.
+      *
+      *
+       2209-ADD-STATE-INTGY-TOTALS.
+           ADD DIST-INTEGRITY-ERR-1-TOTAL TO STATE-INTEGRITY-ERR-1-TOTAL.
+           ADD DIST-INTEGRITY-ERR-2-TOTAL TO STATE-INTEGRITY-ERR-2-TOTAL.
+           ADD DIST-INTEGRITY-ERR-3-TOTAL TO STATE-INTEGRITY-ERR-3-TOTAL.
+           ADD DIST-INTEGRITY-ERR-4-TOTAL TO STATE-INTEGRITY-ERR-4-TOTAL.
+           ADD DIST-INTEGRITY-ERR-5-TOTAL TO STATE-INTEGRITY-ERR-5-TOTAL.
+           ADD DIST-INTEGRITY-ERR-6-TOTAL TO STATE-INTEGRITY-ERR-6-TOTAL.
+           ADD DIST-INTEGRITY-ERR-7-TOTAL TO STATE-INTEGRITY-ERR-7-TOTAL.
+           ADD DIST-INTEGRITY-ERR-8-TOTAL TO STATE-INTEGRITY-ERR-8-TOTAL.
+           ADD DIST-INTEGRITY-ERR-9-TOTAL TO STATE-INTEGRITY-ERR-9-TOTAL.
+           ADD DIST-INTEGRITY-ERR-10-TOTAL
+                             TO STATE-INTEGRITY-ERR-10-TOTAL.
+           ADD DIST-INTEGRITY-ERR-11-TOTAL
+                             TO STATE-INTEGRITY-ERR-11-TOTAL.
+           ADD DIST-INTEGRITY-ERR-12-TOTAL
+                             TO STATE-INTEGRITY-ERR-12-TOTAL.
+           ADD DIST-INTEGRITY-ERR-13-TOTAL
+                             TO STATE-INTEGRITY-ERR-13-TOTAL.
+           ADD DIST-INTEGRITY-ERR-14-TOTAL
+                             TO STATE-INTEGRITY-ERR-14-TOTAL.
+           ADD DIST-INTEGRITY-ERR-15-TOTAL
+                             TO STATE-INTEGRITY-ERR-15-TOTAL.
+           ADD DIST-INTEGRITY-ERR-16-TOTAL
+                             TO STATE-INTEGRITY-ERR-16-TOTAL.
+           ADD DIST-INTEGRITY-ERR-17-TOTAL
+                             TO STATE-INTEGRITY-ERR-17-TOTAL.
       *
       *
        2210-ADD-DISTRICT-ELMNT-TOTALS.
@@ -3517,18 +4136,19 @@
                              TO DIST-INTEGRITY-ERR-15-TOTAL.
            ADD CLG-INTEGRITY-ERR-16-TOTAL
                              TO DIST-INTEGRITY-ERR-16-TOTAL.
-      *    ADD CLG-INTEGRITY-ERR-17-TOTAL
-      *                      TO DIST-INTEGRITY-ERR-17-TOTAL.
+           ADD CLG-INTEGRITY-ERR-17-TOTAL
+                             TO DIST-INTEGRITY-ERR-17-TOTAL.
       *
       *
        2240-WRITE-RPT-TTLS-RECDS-FILE.
-           MOVE ZERO TO TABLE-SEARCH-FLAG.
-           SET COLLEGE-ELEMENT-ROW-INDEX TO 1.
-           SET EDIT-ERROR-LITERAL-INDEX TO 1.
-           PERFORM 2241-WRITE-SUM1-TOTALS
-                   UNTIL TABLE-SEARCH-COMPLETED.
-           PERFORM 2242-WRITE-SUM2-TOTALS.
-           PERFORM 2243-WRITE-SUM3-TOTALS.
+           IF  NOT TEST-MODE
+               MOVE ZERO TO TABLE-SEARCH-FLAG
+               SET COLLEGE-ELEMENT-ROW-INDEX TO 1
+               SET EDIT-ERROR-LITERAL-INDEX TO 1
+               PERFORM 2241-WRITE-SUM1-TOTALS
+                       UNTIL TABLE-SEARCH-COMPLETED
+               PERFORM 2242-WRITE-SUM2-TOTALS
+               PERFORM 2243-WRITE-SUM3-TOTALS.
       *
       *
        2241-WRITE-SUM1-TOTALS.
@@ -3561,6 +4181,14 @@
                    (COLLEGE-ELEMENT-ROW-INDEX 4)
                    TO GRP3-COUNT
                    IN REPORT-TOTALS-RECORD1.
+           MOVE CALENDAR-YEAR
+                   IN RUNTIME-PARAMETER-AREA
+                   TO CALENDAR-YEAR
+                   IN REPORT-TOTALS-RECORD1.
+           MOVE TERM-CODE
+                   IN RUNTIME-PARAMETER-AREA
+                   TO TERM-CODE
+                   IN REPORT-TOTALS-RECORD1.
            WRITE REPORT-TOTALS-RECORD1.
            SET ORIGINAL-INDEX-VALUE
                    TO COLLEGE-ELEMENT-ROW-INDEX.
@@ -3575,6 +4203,14 @@
       *
       *
        2242-WRITE-SUM2-TOTALS.
+           MOVE CALENDAR-YEAR
+                   IN RUNTIME-PARAMETER-AREA
+                   TO CALENDAR-YEAR
+                   IN REPORT-TOTALS-RECORD2.
+           MOVE TERM-CODE
+                   IN RUNTIME-PARAMETER-AREA
+                   TO TERM-CODE
+                   IN REPORT-TOTALS-RECORD2.
            MOVE SUM2-PROGRAM-LIT TO REPORT-ID-LIT.
            MOVE HOLD-COLLEGE-ID  TO REPORT-CLG-DIST-ID.
            MOVE SUMMARY-PROGRAM-NAME
@@ -3703,14 +4339,14 @@
            MOVE '16' TO INTEGRITY-ERROR-CODE.
            MOVE CLG-INTEGRITY-ERR-16-TOTAL TO INTEGRITY-ERROR-COUNT.
            WRITE REPORT-TOTALS-RECORD2.
-      *    MOVE SUM2-PROGRAM-LIT TO REPORT-ID-LIT.
-      *    MOVE HOLD-COLLEGE-ID  TO REPORT-CLG-DIST-ID.
-      *    MOVE SUMMARY-PROGRAM-NAME
-      *            TO TOTALS-ID2
-      *            IN REPORT-TOTALS-RECORD2.
-      *    MOVE '17' TO INTEGRITY-ERROR-CODE.
-      *    MOVE CLG-INTEGRITY-ERR-17-TOTAL TO INTEGRITY-ERROR-COUNT.
-      *    WRITE REPORT-TOTALS-RECORD2.
+           MOVE SUM2-PROGRAM-LIT TO REPORT-ID-LIT.
+           MOVE HOLD-COLLEGE-ID  TO REPORT-CLG-DIST-ID.
+           MOVE SUMMARY-PROGRAM-NAME
+                   TO TOTALS-ID2
+                   IN REPORT-TOTALS-RECORD2.
+           MOVE '17' TO INTEGRITY-ERROR-CODE.
+           MOVE CLG-INTEGRITY-ERR-17-TOTAL TO INTEGRITY-ERROR-COUNT.
+           WRITE REPORT-TOTALS-RECORD2.
       *
       *
        2243-WRITE-SUM3-TOTALS.
@@ -3735,8 +4371,26 @@
                    IN HOLD-TIME
                    TO TIME-FLAG
                    IN REPORT-TOTALS-RECORD3.
+           MOVE CALENDAR-YEAR
+                   IN RUNTIME-PARAMETER-AREA
+                   TO CALENDAR-YEAR
+                   IN REPORT-TOTALS-RECORD3.
+           MOVE TERM-CODE
+                   IN RUNTIME-PARAMETER-AREA
+                   TO TERM-CODE
+                   IN REPORT-TOTALS-RECORD3.
            WRITE  REPORT-TOTALS-RECORD3.
       *
+      *
+       2250-WRITE-CHECKPOINT-RECORD.
+           MOVE HOLD-COLLEGE-ID TO CKPT-COLLEGE-ID.
+           IF  END-OF-FILE
+               MOVE CUMULATIVE-RECORDS-READ TO CKPT-RECORDS-READ
+           ELSE
+               COMPUTE CKPT-RECORDS-READ =
+                       CUMULATIVE-RECORDS-READ - 1.
+           WRITE CHECKPOINT-RECORD.
+      *
       *
        2300-VALIDATE-COURSE-DATA.
            PERFORM 2310-VALIDATE-COURSE-TITLE.
@@ -3948,7 +4602,8 @@
                    (18 EDIT-ERROR-COLUMN-INDEX)
                MOVE 0 TO COURSE-CAN-CODE-FLAG
                ELSE
-                    MOVE 1 TO COURSE-CAN-CODE-FLAG.
+                    MOVE 1 TO COURSE-CAN-CODE-FLAG
+                    PERFORM 2337-CAN-CODE-CHECK.
       *
       *    IF  COURSE-CAN-SEQ-CODE
       *            IN COURSE-INVENTORY-RECORD
@@ -3971,7 +4626,8 @@
                    (19 EDIT-ERROR-COLUMN-INDEX)
                MOVE 0 TO COURSE-CAN-SEQ-CODE-FLAG
                ELSE
-                    MOVE 1 TO COURSE-CAN-SEQ-CODE-FLAG.
+                    MOVE 1 TO COURSE-CAN-SEQ-CODE-FLAG
+                    PERFORM 2338-CAN-SEQ-CODE-CHECK.
       *
       *    IF  COURSE-CROSSWALK-CRS-NAME
       *            IN COURSE-INVENTORY-RECORD
@@ -4044,6 +4700,54 @@
                         (7 EDIT-ERROR-COLUMN-INDEX)
                    MOVE 0 TO TOP-CODE-VALID-FLAG.
       *
+      *
+       2337-CAN-CODE-CHECK.
+           IF  COURSE-CAN-CODE-X
+                   IN COURSE-INVENTORY-RECORD
+                   OR COURSE-CAN-CODE-Y
+                   IN COURSE-INVENTORY-RECORD
+               NEXT SENTENCE
+           ELSE
+               SEARCH ALL CAN-CODE-TBL
+                   WHEN CAN-CODE-Y (CANIDX)
+                       IS EQUAL TO COURSE-CAN-CODE
+                           IN COURSE-INVENTORY-RECORD
+                   MOVE 1 TO CAN-CODE-VALID-FLAG.
+               IF NOT CAN-CODE-VALID
+                   ADD 1 TO COLLEGE-ELEMENT-TOTAL
+                        IN COLLEGE-ELEMENT-TOTALS-COLUMNS
+                        (18 1)
+                   MOVE 1 TO REJECT-RECORD-FLAG
+                   MOVE VALIDITY-LITERAL
+                        TO VALIDATION-FLAG
+                        IN EDIT-ERROR-TABLE-COLUMNS
+                        (18 EDIT-ERROR-COLUMN-INDEX)
+                   MOVE 0 TO CAN-CODE-VALID-FLAG.
+      *
+      *
+       2338-CAN-SEQ-CODE-CHECK.
+           IF  COURSE-CAN-SEQ-CODE-X
+                   IN COURSE-INVENTORY-RECORD
+                   OR COURSE-CAN-SEQ-CODE-Y
+                   IN COURSE-INVENTORY-RECORD
+               NEXT SENTENCE
+           ELSE
+               SEARCH ALL CAN-SEQ-CODE-TBL
+                   WHEN CAN-SEQ-CODE-Y (CANSEQIDX)
+                       IS EQUAL TO COURSE-CAN-SEQ-CODE
+                           IN COURSE-INVENTORY-RECORD
+                   MOVE 1 TO CAN-SEQ-CODE-VALID-FLAG.
+               IF NOT CAN-SEQ-CODE-VALID
+                   ADD 1 TO COLLEGE-ELEMENT-TOTAL
+                        IN COLLEGE-ELEMENT-TOTALS-COLUMNS
+                        (19 1)
+                   MOVE 1 TO REJECT-RECORD-FLAG
+                   MOVE VALIDITY-LITERAL
+                        TO VALIDATION-FLAG
+                        IN EDIT-ERROR-TABLE-COLUMNS
+                        (19 EDIT-ERROR-COLUMN-INDEX)
+                   MOVE 0 TO CAN-SEQ-CODE-VALID-FLAG.
+      *
       *
        2340-VALIDATE-REPEATABILITY.
       *    IF  COURSE-REPEATABILITY
@@ -4643,9 +5347,19 @@
       *
       *
        8000-READ-COURSE-INV-DATA.
+           PERFORM 8001-READ-ONE-COURSE-INV-RECORD.
+           PERFORM 8001-READ-ONE-COURSE-INV-RECORD
+                   UNTIL END-OF-FILE
+                   OR CUMULATIVE-RECORDS-READ IS GREATER THAN
+                           CHECKPOINT-RESTART-COUNT.
+      *
+      *
+       8001-READ-ONE-COURSE-INV-RECORD.
            READ COURSE-INV-DATA-FILE
            AT END
                MOVE 1 TO END-OF-FILE-FLAG.
+           IF NOT END-OF-FILE
+               ADD 1 TO CUMULATIVE-RECORDS-READ.
       *
       *
        8200-PRINT-COLLEGE-TOTALS.
@@ -4855,12 +5569,12 @@
            WRITE PRINT-RECORD-2
                    FROM INTEGRITY-TOTAL-DETAIL-LINE
                    AFTER ADVANCING 2 LINES.
-      *    MOVE SPACES TO PRINT-RECORD-2.
-      *    MOVE CLG-INTEGRITY-ERR-17-TOTAL TO INTEGRITY-TOTAL.
-      *    MOVE INTEGRITY-ERR-17-DESC TO INTEGRITY-DESCRIPTION.
-      *    WRITE PRINT-RECORD-2
-      *            FROM INTEGRITY-TOTAL-DETAIL-LINE
-      *            AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE CLG-INTEGRITY-ERR-17-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-17-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
       *
       *
        8230-PRINT-COLLEGE-SUM-TOTALS.
@@ -5229,10 +5943,17 @@
                WRITE PRINT-RECORD-2
                        FROM REPORT-TITLE-LINE-8
                        AFTER ADVANCING 2 LINES.
+           IF  STATE-ELEMENT-TOTALS
+                   IN HEADER-CONTROL-FLAG
+               WRITE PRINT-RECORD-2
+                       FROM REPORT-TITLE-LINE-12
+                       AFTER ADVANCING 2 LINES.
            IF  COLLEGE-ELEMENT-TOTALS
                    IN HEADER-CONTROL-FLAG
                    OR DISTRICT-ELEMENT-TOTALS
                    IN HEADER-CONTROL-FLAG
+                   OR STATE-ELEMENT-TOTALS
+                   IN HEADER-CONTROL-FLAG
                WRITE PRINT-RECORD-2
                        FROM ELEMENT-COLUMN-LINE-1
                        AFTER ADVANCING 2 LINE
@@ -5252,6 +5973,11 @@
                WRITE PRINT-RECORD-2
                        FROM REPORT-TITLE-LINE-10
                        AFTER ADVANCING 2 LINES.
+           IF  STATE-INTEGRITY-TOTALS
+                   IN HEADER-CONTROL-FLAG
+               WRITE PRINT-RECORD-2
+                       FROM REPORT-TITLE-LINE-13
+                       AFTER ADVANCING 2 LINES.
            IF  COLLEGE-SUMMARY-TOTALS
                    IN HEADER-CONTROL-FLAG
                WRITE PRINT-RECORD-2
@@ -5262,18 +5988,25 @@
                WRITE PRINT-RECORD-2
                        FROM REPORT-TITLE-LINE-5
                        AFTER ADVANCING 2 LINES.
+           IF  STATE-SUMMARY-TOTALS
+                   IN HEADER-CONTROL-FLAG
+               WRITE PRINT-RECORD-2
+                       FROM REPORT-TITLE-LINE-14
+                       AFTER ADVANCING 2 LINES.
       *
       *
        8600-WRITE-COURSE-DATA.
            MOVE SPACES TO EDITED-COURSE-INVENTORY-RECORD.
            PERFORM 8610-MOVE-DATA-TO-OUT-RECORD.
-           WRITE EDITED-COURSE-INVENTORY-RECORD.
+           IF  NOT TEST-MODE
+               WRITE EDITED-COURSE-INVENTORY-RECORD.
            ADD 1 TO TOTAL-COLLEGE-RECORDS-WRITTEN.
       *
       *
        8610-MOVE-DATA-TO-OUT-RECORD.
            PERFORM 8611-MOVE-KEY-ELEMENTS.
            PERFORM 8612-MOVE-NON-KEY-ELEMENTS.
+           PERFORM 8613-MOVE-BATCH-STAMP.
       *
       *
        8611-MOVE-KEY-ELEMENTS.
@@ -5377,6 +6110,213 @@
                        TO COURSE-CROSSWALK-CRS-NUMBER
                        IN EDITED-COURSE-INVENTORY-RECORD.
       *
+      *
+       8613-MOVE-BATCH-STAMP.
+           MOVE BATCH-RUN-ID
+                   IN RUNTIME-PARAMETER-AREA
+                   TO BATCH-RUN-ID
+                   IN EDITED-COURSE-INVENTORY-RECORD.
+           MOVE SUBMISSION-DATE-STAMP
+                   TO SUBMISSION-DATE
+                   IN EDITED-COURSE-INVENTORY-RECORD.
+           MOVE SUBMISSION-TIME-STAMP
+                   TO SUBMISSION-TIME
+                   IN EDITED-COURSE-INVENTORY-RECORD.
+      *
+      *
+       8650-WRITE-REJECTED-RECORD.
+           MOVE SPACES TO REJECTED-COURSE-INVENTORY-RECORD.
+           PERFORM 8651-MOVE-REJECT-KEY-ELEMENTS.
+           PERFORM 8652-MOVE-REJECT-NON-KEY-ELEMENTS.
+           PERFORM 8653-MOVE-REJECT-ERROR-FLAGS.
+           WRITE REJECTED-COURSE-INVENTORY-RECORD.
+      *
+      *
+       8651-MOVE-REJECT-KEY-ELEMENTS.
+           MOVE COLLEGE-ID
+                   IN COURSE-INVENTORY-RECORD
+                   TO COLLEGE-ID
+                   IN REJECTED-COURSE-INVENTORY-RECORD.
+           MOVE TERM-IDENTIFIER
+                   IN COURSE-INVENTORY-RECORD
+                   TO TERM-IDENTIFIER
+                   IN REJECTED-COURSE-INVENTORY-RECORD.
+           MOVE COURSE-PERM-DIST-ID
+                   IN COURSE-INVENTORY-RECORD
+                   TO COURSE-PERM-DIST-ID
+                   IN REJECTED-COURSE-INVENTORY-RECORD.
+           MOVE COURSE-DEPARTMENT-NUMBER
+                   IN COURSE-INVENTORY-RECORD
+                   TO COURSE-DEPARTMENT-NUMBER
+                   IN REJECTED-COURSE-INVENTORY-RECORD.
+      *
+      *
+       8652-MOVE-REJECT-NON-KEY-ELEMENTS.
+               MOVE COURSE-TITLE
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-TITLE
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-PROGRAM-CODE
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-PROGRAM-CODE
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-CREDIT-STATUS
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-CREDIT-STATUS
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-TRANSF-STATUS
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-TRANSF-STATUS
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-UNITS-MAXIMUM
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-UNITS-MAXIMUM
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-UNITS-MINIMUM
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-UNITS-MINIMUM
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-BASIC-SKILLS-STATUS
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-BASIC-SKILLS-STATUS
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-SAM-PRIORITY-CODE
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-SAM-PRIORITY-CODE
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-COOP-ED-STATUS
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-COOP-ED-STATUS
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-CLASSIFICATION-CODE
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-CLASSIFICATION-CODE
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-REPEATABILITY
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-REPEATABILITY
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-SPECIAL-CLASS-STATUS
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-SPECIAL-CLASS-STATUS
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-CAN-CODE
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-CAN-CODE
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-CAN-SEQ-CODE
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-CAN-SEQ-CODE
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-SAME-AS-DEPTNO1
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-SAME-AS-DEPTNO1
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-SAME-AS-DEPTNO2
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-SAME-AS-DEPTNO2
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-SAME-AS-DEPTNO3
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-SAME-AS-DEPTNO3
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-CROSSWALK-CRS-NAME
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-CROSSWALK-CRS-NAME
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-CROSSWALK-CRS-NUMBER
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-CROSSWALK-CRS-NUMBER
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+               MOVE COURSE-PRIOR-TO-COLLEGE-LEVEL
+                       IN COURSE-INVENTORY-RECORD
+                       TO COURSE-PRIOR-TO-COLLEGE-LEVE
+                       IN REJECTED-COURSE-INVENTORY-RECORD.
+      *
+      *
+       8653-MOVE-REJECT-ERROR-FLAGS.
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (1 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (1).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (2 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (2).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (3 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (3).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (4 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (4).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (5 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (5).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (6 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (6).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (7 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (7).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (8 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (8).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (9 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (9).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (10 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (10).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (11 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (11).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (12 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (12).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (13 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (13).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (14 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (14).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (15 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (15).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (16 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (16).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (17 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (17).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (18 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (18).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (19 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (19).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (20 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (20).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (21 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (21).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (22 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (22).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (23 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (23).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (24 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (24).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (25 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (25).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (26 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (26).
+           MOVE VALIDATION-FLAG IN EDIT-ERROR-TABLE-COLUMNS
+                   (27 EDIT-ERROR-COLUMN-INDEX)
+                   TO REJECT-ERROR-FLAG (27).
+      *
       *
        8800-PRINT-DISTRICT-TOTALS.
            MOVE DISTRICT-NAME
@@ -5391,9 +6331,7 @@
                    (DISTRICT-CODE-INDEX)
                MOVE HOLD-COLLEGE-ID TO REPORT-CLG-DIST-ID
            ELSE
-               MOVE DISTRICT-ID
-                       IN RUNTIME-PARAMETER-AREA
-                       TO REPORT-CLG-DIST-ID.
+               MOVE HOLD-DISTRICT-ID TO REPORT-CLG-DIST-ID.
            MOVE SUMMARY-PROGRAM-NAME
                    IN PROGRAM-LITERAL-AND-WORK
                    TO PROGRAM-NAME
@@ -5595,12 +6533,12 @@
            WRITE PRINT-RECORD-2
                    FROM INTEGRITY-TOTAL-DETAIL-LINE
                    AFTER ADVANCING 2 LINES.
-      *    MOVE SPACES TO PRINT-RECORD-2.
-      *    MOVE DIST-INTEGRITY-ERR-17-TOTAL TO INTEGRITY-TOTAL.
-      *    MOVE INTEGRITY-ERR-17-DESC TO INTEGRITY-DESCRIPTION.
-      *    WRITE PRINT-RECORD-2
-      *            FROM INTEGRITY-TOTAL-DETAIL-LINE
-      *            AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE DIST-INTEGRITY-ERR-17-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-17-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
       *
       *
        8830-PRINT-DISTRICT-SUM-TOTALS.
@@ -5627,14 +6565,270 @@
            SET TOTAL-DESCRIPTION-INDEX
                    TO TOTAL-DISTRICT-INDEX.
       *
+      *
+       8900-PRINT-STATE-TOTALS.
+           MOVE STATEWIDE-TOTALS-LITERAL
+                   TO COLLEGE-NAME
+                   IN REPORT-TITLE-LINE-3.
+           MOVE 8 TO HEADER-CONTROL-FLAG.
+           MOVE SUM1-PROGRAM-LIT TO REPORT-ID-LIT.
+           MOVE SPACES TO REPORT-CLG-DIST-ID.
+           MOVE SUMMARY-PROGRAM-NAME
+                   IN PROGRAM-LITERAL-AND-WORK
+                   TO PROGRAM-NAME
+                   IN HEADER-REPORT-ID.
+           PERFORM 85002-PRINT-HEADERS.
+           MOVE ZERO TO TABLE-SEARCH-FLAG.
+           SET STATE-ELEMENT-ROW-INDEX TO 1.
+           SET EDIT-ERROR-LITERAL-INDEX TO 1.
+           PERFORM 8910-PRINT-STATE-ELEMENT-TOTALS
+                   UNTIL TABLE-SEARCH-COMPLETED.
+           PERFORM 8920-PRINT-STATE-INTGRTY-TOTALS.
+           MOVE 10 TO HEADER-CONTROL-FLAG.
+           MOVE SUM3-PROGRAM-LIT TO REPORT-ID-LIT.
+           MOVE SUMMARY-PROGRAM-NAME
+                   IN PROGRAM-LITERAL-AND-WORK
+                   TO PROGRAM-NAME
+                   IN HEADER-REPORT-ID.
+           PERFORM 85002-PRINT-HEADERS.
+           WRITE PRINT-RECORD-2
+                   FROM BLANK-LINE
+                   AFTER ADVANCING 1 LINE.
+           MOVE ZERO TO TABLE-SEARCH-FLAG.
+           SET TOTAL-STATE-INDEX TO 1.
+           SET TOTAL-DESCRIPTION-INDEX TO 1.
+           PERFORM 8930-PRINT-STATE-SUM-TOTALS
+                   UNTIL TABLE-SEARCH-COMPLETED.
+      *
+      *
+       8910-PRINT-STATE-ELEMENT-TOTALS.
+           MOVE EDIT-ERROR-LITERAL-AREA
+                   IN EDIT-ERROR-LITERAL-ENTRY
+                   (EDIT-ERROR-LITERAL-INDEX)
+                   TO ELEMENT-LITERAL-AREA.
+           SET STATE-ELEMENT-COLUMN-INDEX TO 1.
+           SET ELEMENT-COLUMN-INDEX TO 1.
+           MOVE ZERO TO PRINT-LINE-FLAG.
+           PERFORM 8911-FILL-STATE-PRINT-LINE
+                   UNTIL PRINT-LINE-FILLED.
+           WRITE PRINT-RECORD-2
+                   FROM ELEMENT-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO ELEMENT-TOTAL-DETAIL-LINE.
+           SET ORIGINAL-INDEX-VALUE
+                   TO STATE-ELEMENT-ROW-INDEX.
+           SEARCH STATE-ELEMENT-TOTALS-ROWS
+           AT END
+               MOVE 1 TO TABLE-SEARCH-FLAG
+           WHEN ORIGINAL-INDEX-VALUE
+                   IS NOT EQUAL TO STATE-ELEMENT-ROW-INDEX
+               NEXT SENTENCE.
+           SET EDIT-ERROR-LITERAL-INDEX
+                   TO STATE-ELEMENT-ROW-INDEX.
+      *
+      *
+       8911-FILL-STATE-PRINT-LINE.
+           SET  ELEMENT-TABLE-ROW-ID
+                   TO STATE-ELEMENT-ROW-INDEX.
+           SET  ELEMENT-TABLE-COLUMN-ID
+                   TO STATE-ELEMENT-COLUMN-INDEX.
+           IF (ELEMENT-ROWS-1-25
+                   AND ELEMENT-COLUMN-2)
+                       OR
+                  (ELEMENT-ROWS-1-25
+                   AND ELEMENT-COLUMN-3)
+                       OR
+                  (ELEMENT-ROWS-1-25
+                   AND ELEMENT-COLUMN-4)
+               MOVE NOT-APPLICABLE-LITERAL
+                       TO ELEMENT-N-A
+                       IN ELEMENT-COLUMNS
+                       (ELEMENT-COLUMN-INDEX)
+           ELSE
+               MOVE STATE-ELEMENT-TOTAL
+                       IN STATE-ELEMENT-TOTALS-COLUMNS
+                       (STATE-ELEMENT-ROW-INDEX
+                        STATE-ELEMENT-COLUMN-INDEX)
+                       TO ELEMENT-TOTAL
+                       IN ELEMENT-COLUMNS
+                       (ELEMENT-COLUMN-INDEX).
+           SET ORIGINAL-INDEX-VALUE
+                   TO STATE-ELEMENT-COLUMN-INDEX.
+           SEARCH STATE-ELEMENT-TOTALS-COLUMNS
+           AT END
+               MOVE 1 TO PRINT-LINE-FLAG
+           WHEN ORIGINAL-INDEX-VALUE
+                   IS NOT EQUAL TO STATE-ELEMENT-COLUMN-INDEX
+               NEXT SENTENCE.
+           SET ELEMENT-COLUMN-INDEX
+                   TO STATE-ELEMENT-COLUMN-INDEX.
+      *
+      *
+       8920-PRINT-STATE-INTGRTY-TOTALS.
+           MOVE 9 TO HEADER-CONTROL-FLAG.
+           MOVE SUM2-PROGRAM-LIT TO REPORT-ID-LIT.
+           MOVE SUMMARY-PROGRAM-NAME
+                   IN PROGRAM-LITERAL-AND-WORK
+                   TO PROGRAM-NAME
+                   IN HEADER-REPORT-ID.
+           PERFORM 85002-PRINT-HEADERS.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE STATE-INTEGRITY-ERR-1-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-1-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE STATE-INTEGRITY-ERR-2-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-2-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE STATE-INTEGRITY-ERR-3-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-3-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE STATE-INTEGRITY-ERR-4-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-4-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE STATE-INTEGRITY-ERR-5-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-5-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE STATE-INTEGRITY-ERR-6-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-6-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE STATE-INTEGRITY-ERR-7-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-7-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE STATE-INTEGRITY-ERR-8-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-8-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE STATE-INTEGRITY-ERR-9-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-9-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE STATE-INTEGRITY-ERR-10-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-10-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE STATE-INTEGRITY-ERR-11-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-11-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE STATE-INTEGRITY-ERR-12-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-12-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE STATE-INTEGRITY-ERR-13-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-13-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE STATE-INTEGRITY-ERR-14-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-14-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE STATE-INTEGRITY-ERR-15-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-15-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE STATE-INTEGRITY-ERR-16-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-16-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO PRINT-RECORD-2.
+           MOVE STATE-INTEGRITY-ERR-17-TOTAL TO INTEGRITY-TOTAL.
+           MOVE INTEGRITY-ERR-17-DESC TO INTEGRITY-DESCRIPTION.
+           WRITE PRINT-RECORD-2
+                   FROM INTEGRITY-TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 2 LINES.
+      *
+      *
+       8930-PRINT-STATE-SUM-TOTALS.
+           MOVE TOTAL-DESCRIPTION
+                   IN TOTAL-DESCRIPTION-ENTRY
+                   (TOTAL-DESCRIPTION-INDEX)
+                   TO TOTAL-DESCRIPTION
+                   IN TOTAL-DETAIL-LINE.
+           MOVE STATE-TOTAL
+                   IN TOTAL-STATE-ENTRY
+                   (TOTAL-STATE-INDEX)
+                   TO TOTAL-FIELD
+                   IN TOTAL-DETAIL-LINE.
+           WRITE PRINT-RECORD-2
+                   FROM TOTAL-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE.
+           SET ORIGINAL-INDEX-VALUE
+                   TO TOTAL-STATE-INDEX.
+           SEARCH TOTAL-STATE-ENTRY
+           AT END
+               MOVE 1 TO TABLE-SEARCH-FLAG
+           WHEN ORIGINAL-INDEX-VALUE
+                    IS NOT EQUAL TO TOTAL-STATE-INDEX
+           SET TOTAL-DESCRIPTION-INDEX
+                   TO TOTAL-STATE-INDEX.
+      *
       *
        9000-PROGRAM-FINALIZATION.
            PERFORM 2200-PROCESS-CNTL-BREAK.
            PERFORM 8800-PRINT-DISTRICT-TOTALS.
+           IF  STATEWIDE-MODE
+               MOVE ZERO TO TABLE-SEARCH-FLAG
+               SET DISTRICT-ELEMENT-ROW-INDEX TO 1
+               SET STATE-ELEMENT-ROW-INDEX TO 1
+               PERFORM 2206-ADD-STATE-ELMNT-TOTALS
+                       UNTIL TABLE-SEARCH-COMPLETED
+               MOVE ZERO TO TABLE-SEARCH-FLAG
+               SET TOTAL-DISTRICT-INDEX TO 1
+               SET TOTAL-STATE-INDEX TO 1
+               PERFORM 2208-ADD-STATE-SUM-TOTALS
+                       UNTIL TABLE-SEARCH-COMPLETED
+               PERFORM 2209-ADD-STATE-INTGY-TOTALS
+               PERFORM 8900-PRINT-STATE-TOTALS.
            CLOSE COURSE-INV-DATA-FILE.
-           CLOSE EDITED-COURSE-INV-DATA-FILE.
-           CLOSE REPORT-TOTALS-FILE.
+           IF  NOT TEST-MODE
+               CLOSE EDITED-COURSE-INV-DATA-FILE
+               CLOSE REPORT-TOTALS-FILE.
+           CLOSE REJECTED-COURSE-INV-DATA-FILE.
+           IF  NOT TEST-MODE
+               CLOSE CHECKPOINT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE.
            CLOSE DATAEDIT-ERROR-REPORT.
            CLOSE SUMMARY-ERROR-REPORT.
            CLOSE TOPCODE-CHECK-FILE.
-       END PROGRAM CBEDIT.
\ No newline at end of file
+           CLOSE CAN-CODE-CHECK-FILE.
+           CLOSE CAN-SEQ-CODE-CHECK-FILE.
+       END PROGRAM CBEDIT.
