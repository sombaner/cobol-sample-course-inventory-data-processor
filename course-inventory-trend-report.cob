@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBTREND.
+      *AUTHOR.        CALIFORNIA COMMUNITY COLLEGES.
+      *INSTALLATION.  CALIFORNIA COMMUNITY COLLEGES.
+      *DATE-WRITTEN.  AUGUST 8, 2026.
+       DATE-COMPILED.
+      **************************************************************
+      *    REMARKS:
+      *
+      *    THIS PROGRAM READS A HISTORY OF REPORT-TOTALS-FILE
+      *    INTEGRITY-ERROR-COUNT RECORDS (REPORT-TOTALS-RECORD2
+      *    LAYOUT, AS WRITTEN BY CBEDIT'S 2242-WRITE-SUM2-TOTALS)
+      *    ACCUMULATED OVER MULTIPLE TERMS AND PRINTS, FOR EACH
+      *    COLLEGE AND INTEGRITY ERROR CODE, WHETHER THE ERROR
+      *    COUNT IS INCREASING, DECREASING, OR UNCHANGED FROM THE
+      *    PRIOR TERM ON FILE FOR THAT COLLEGE/ERROR CODE.
+      *
+      *    THE HISTORY FILE MUST BE PRESENTED IN ASCENDING SEQUENCE
+      *    BY COLLEGE, INTEGRITY-ERROR-CODE, CALENDAR-YEAR AND
+      *    TERM-CODE (E.G. BY CONCATENATING SUCCESSIVE TERMS'
+      *    ARCHIVED REPORT-TOTALS-FILE RECORD2 EXTRACTS AND SORTING
+      *    ON THAT KEY) SO THIS PROGRAM CAN COMPARE EACH TERM TO
+      *    THE ONE BEFORE IT WITH A SIMPLE CONTROL BREAK.
+      *
+      *    LAYOUT OF PROGRAM BY MODULE NUMBERS:
+      *
+      *      MODULE NUMBER         FUNCTION
+      *      -------------         ----------------------------
+      *        0000                MAINLINE
+      *        1000-1999           INITIALIZE ROUTINES
+      *        2000-6999           GENERAL PROCESSING ROUTINES
+      *        8000-8999           ALL INPUT/OUTPUT PROCESSING
+      *                              AND OPERATIONS
+      *        9000-9999           END OF PROGRAM ROUTINES
+      *
+      *    INPUTS:
+      *        1.  HISTORY-TOTALS-FILE - SORTED HISTORY OF
+      *            REPORT-TOTALS-RECORD2 EXTRACTS ACROSS TERMS.
+      *
+      *    OUTPUTS:
+      *        1.  INTEGRITY ERROR TREND REPORT.
+      *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+      *
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-TOTALS-FILE
+                   ASSIGN TO UT-S-TRENDIN.
+      *
+           SELECT TREND-REPORT
+                   ASSIGN TO UT-S-PRINTER1.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  HISTORY-TOTALS-FILE
+                   LABEL RECORDS ARE STANDARD
+                   RECORDING MODE IS F
+                   BLOCK CONTAINS 0 RECORDS
+                   DATA RECORD IS HISTORY-TOTALS-RECORD.
+      *
+       01  HISTORY-TOTALS-RECORD.
+           03  TOTALS-ID2.
+               05  TOTALS-COLLEGE2     PIC X(3).
+               05  TOTALS-TYPE2        PIC X(2).
+               05  TOTALS-FLAG2        PIC X(7).
+           03  INTEGRITY-ERROR-CODE    PIC X(2).
+           03  INTEGRITY-ERROR-COUNT   PIC 9(6).
+           03  TERM-IDENTIFIER.
+               05  CALENDAR-YEAR       PIC 9(2).
+               05  TERM-CODE           PIC 9.
+           03  FILLER                  PIC X(20).
+      *
+       FD  TREND-REPORT
+                   LABEL RECORDS ARE OMITTED
+                   BLOCK CONTAINS 0 RECORDS
+                   RECORDING MODE IS F
+                   DATA RECORD IS PRINT-RECORD.
+      *
+       01  PRINT-RECORD PIC X(133).
+      /
+       WORKING-STORAGE SECTION.
+      *
+       01  PROGRAM-FLAG-AREA                      VALUE ZEROS.
+           03  END-OF-HISTORY-FLAG         PIC 9.
+               88  END-OF-HISTORY              VALUE 1.
+           03  FIRST-RECORD-FLAG           PIC 9.
+               88  FIRST-RECORD                 VALUE 1.
+      *
+       01  HOLD-AREA.
+           03  HOLD-COLLEGE                PIC X(3).
+           03  HOLD-ERROR-CODE             PIC X(2).
+           03  HOLD-ERROR-COUNT            PIC 9(6).
+           03  HOLD-CALENDAR-YEAR          PIC 9(2).
+           03  HOLD-TERM-CODE              PIC 9.
+      *
+       01  TREND-RESULT                   PIC X(10).
+      *
+       01  REPORT-PAGE-COUNTER             PIC 9(5) VALUE ZERO.
+       01  REPORT-LINE-COUNTER             PIC 9(2) VALUE 99.
+       01  PRT-PAGE-MAXIMUM                PIC 9(2) VALUE 55.
+      *
+       01  TREND-TITLE-LINE-1.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  FILLER                  PIC X(45)
+               VALUE 'INTEGRITY ERROR TREND REPORT BY COLLEGE'.
+           03  FILLER                  PIC X(8)  VALUE 'PAGE '.
+           03  TREND-PAGE-OUT          PIC ZZZZ9.
+      *
+       01  TREND-TITLE-LINE-2.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  FILLER                  PIC X(8)  VALUE 'COLLEGE'.
+           03  FILLER                  PIC X(8)  VALUE 'ERR-CD'.
+           03  FILLER                  PIC X(6)  VALUE 'YR-TM'.
+           03  FILLER                  PIC X(8)  VALUE 'COUNT'.
+           03  FILLER                  PIC X(10) VALUE 'TREND'.
+      *
+       01  TREND-DETAIL-LINE.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  DET-COLLEGE-OUT         PIC X(8).
+           03  DET-ERROR-CODE-OUT      PIC X(8).
+           03  DET-YR-TM-OUT           PIC X(6).
+           03  DET-COUNT-OUT           PIC ZZZ,ZZ9.
+           03  FILLER                  PIC X(3)  VALUE SPACE.
+           03  DET-TREND-OUT           PIC X(10).
+      /
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-PROGRAM-INITIALIZATION.
+           PERFORM 2000-PROCESS-HISTORY-RECORD
+                   UNTIL END-OF-HISTORY.
+           PERFORM 9000-PROGRAM-FINALIZATION.
+           STOP RUN.
+      *
+      *
+       1000-PROGRAM-INITIALIZATION.
+           OPEN INPUT  HISTORY-TOTALS-FILE.
+           OPEN OUTPUT TREND-REPORT.
+           SET FIRST-RECORD TO TRUE.
+           PERFORM 8500-READ-HISTORY-RECORD.
+      *
+      *
+       2000-PROCESS-HISTORY-RECORD.
+           IF  FIRST-RECORD
+               PERFORM 2100-SET-NO-PRIOR-TREND
+           ELSE
+               IF  (TOTALS-COLLEGE2 IS EQUAL TO HOLD-COLLEGE)
+                   AND (INTEGRITY-ERROR-CODE IS EQUAL TO
+                           HOLD-ERROR-CODE)
+                   PERFORM 2200-COMPARE-TO-PRIOR-TERM
+               ELSE
+                   PERFORM 2100-SET-NO-PRIOR-TREND
+               END-IF
+           END-IF.
+           PERFORM 8600-PRINT-DETAIL-LINE.
+           MOVE TOTALS-COLLEGE2      TO HOLD-COLLEGE.
+           MOVE INTEGRITY-ERROR-CODE TO HOLD-ERROR-CODE.
+           MOVE INTEGRITY-ERROR-COUNT TO HOLD-ERROR-COUNT.
+           MOVE CALENDAR-YEAR        TO HOLD-CALENDAR-YEAR.
+           MOVE TERM-CODE            TO HOLD-TERM-CODE.
+           MOVE ZERO TO FIRST-RECORD-FLAG.
+           PERFORM 8500-READ-HISTORY-RECORD.
+      *
+      *
+       2100-SET-NO-PRIOR-TREND.
+           MOVE 'N/A-FIRST' TO TREND-RESULT.
+      *
+      *
+       2200-COMPARE-TO-PRIOR-TERM.
+           IF  INTEGRITY-ERROR-COUNT IS GREATER THAN HOLD-ERROR-COUNT
+               MOVE 'WORSENING' TO TREND-RESULT
+           ELSE
+               IF  INTEGRITY-ERROR-COUNT IS LESS THAN HOLD-ERROR-COUNT
+                   MOVE 'IMPROVING' TO TREND-RESULT
+               ELSE
+                   MOVE 'UNCHANGED' TO TREND-RESULT
+               END-IF
+           END-IF.
+      /
+       8500-READ-HISTORY-RECORD.
+           READ HISTORY-TOTALS-FILE
+               AT END
+                   SET END-OF-HISTORY TO TRUE.
+      *
+      *
+       8600-PRINT-DETAIL-LINE.
+           IF  (REPORT-LINE-COUNTER IS > PRT-PAGE-MAXIMUM)
+               OR (REPORT-LINE-COUNTER IS = PRT-PAGE-MAXIMUM)
+               PERFORM 8700-PRINT-HEADINGS
+           END-IF.
+           MOVE TOTALS-COLLEGE2      TO DET-COLLEGE-OUT.
+           MOVE INTEGRITY-ERROR-CODE TO DET-ERROR-CODE-OUT.
+           MOVE CALENDAR-YEAR        TO DET-YR-TM-OUT (1:2).
+           MOVE '-'                  TO DET-YR-TM-OUT (3:1).
+           MOVE TERM-CODE            TO DET-YR-TM-OUT (4:1).
+           MOVE INTEGRITY-ERROR-COUNT TO DET-COUNT-OUT.
+           MOVE TREND-RESULT         TO DET-TREND-OUT.
+           WRITE PRINT-RECORD FROM TREND-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE.
+           ADD 1 TO REPORT-LINE-COUNTER.
+      *
+      *
+       8700-PRINT-HEADINGS.
+           ADD 1 TO REPORT-PAGE-COUNTER.
+           MOVE REPORT-PAGE-COUNTER TO TREND-PAGE-OUT.
+           WRITE PRINT-RECORD FROM TREND-TITLE-LINE-1
+                   AFTER ADVANCING PAGE.
+           WRITE PRINT-RECORD FROM TREND-TITLE-LINE-2
+                   AFTER ADVANCING 2 LINES.
+           MOVE 4 TO REPORT-LINE-COUNTER.
+      /
+       9000-PROGRAM-FINALIZATION.
+           CLOSE HISTORY-TOTALS-FILE.
+           CLOSE TREND-REPORT.
+      *
+       END PROGRAM CBTREND.
