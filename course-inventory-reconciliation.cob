@@ -0,0 +1,311 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBRECON.
+      *AUTHOR.        CALIFORNIA COMMUNITY COLLEGES.
+      *INSTALLATION.  CALIFORNIA COMMUNITY COLLEGES.
+      *DATE-WRITTEN.  AUGUST 8, 2026.
+       DATE-COMPILED.
+      **************************************************************
+      *    REMARKS:
+      *
+      *    THIS PROGRAM RECONCILES CBEDIT'S REPORT-TOTALS-RECORD3
+      *    COUNTS (READ-TOTALS / REJECTED-TOTALS PER COLLEGE, AS
+      *    WRITTEN BY CBEDIT'S 2243-WRITE-SUM3-TOTALS) AGAINST THE
+      *    ROW COUNT TERADATA ACTUALLY LOADED INTO THE SUSPENSE
+      *    TABLE FROM THE EDITED-COURSE-INV-DATA-FILE EXTRACT FOR
+      *    THAT SAME COLLEGE, AND PRINTS AN EXCEPTION REPORT OF
+      *    ANY COLLEGE WHERE THE TWO COUNTS DO NOT AGREE.
+      *
+      *    A COLLEGE'S EXPECTED LOAD COUNT IS READ-TOTALS MINUS
+      *    REJECTED-TOTALS (THE NUMBER OF RECORDS CBEDIT ACTUALLY
+      *    WROTE TO EDITED-COURSE-INV-DATA-FILE FOR THAT COLLEGE).
+      *
+      *    BOTH INPUT FILES MUST BE PRESENTED IN ASCENDING SEQUENCE
+      *    BY COLLEGE ID SO THIS PROGRAM CAN MATCH THEM WITH A
+      *    SIMPLE ONE-LEVEL MATCH-MERGE.
+      *
+      *    LAYOUT OF PROGRAM BY MODULE NUMBERS:
+      *
+      *      MODULE NUMBER         FUNCTION
+      *      -------------         ----------------------------
+      *        0000                MAINLINE
+      *        1000-1999           INITIALIZE ROUTINES
+      *        2000-6999           GENERAL PROCESSING ROUTINES
+      *        8000-8999           ALL INPUT/OUTPUT PROCESSING
+      *                              AND OPERATIONS
+      *        9000-9999           END OF PROGRAM ROUTINES
+      *
+      *    INPUTS:
+      *        1.  SUMMARY-TOTALS-FILE   - EXTRACT OF CBEDIT'S
+      *            REPORT-TOTALS-RECORD3 ENTRIES, ONE PER COLLEGE,
+      *            SORTED ASCENDING BY COLLEGE ID.
+      *        2.  TERADATA-LOAD-FILE    - TERADATA SUSPENSE-TABLE
+      *            LOAD CONFIRMATION, ONE ROW-COUNT PER COLLEGE,
+      *            SORTED ASCENDING BY COLLEGE ID.
+      *
+      *    OUTPUTS:
+      *        1.  LOAD RECONCILIATION EXCEPTION REPORT.
+      *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+      *
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMMARY-TOTALS-FILE
+                   ASSIGN TO UT-S-TOTSIN.
+      *
+           SELECT TERADATA-LOAD-FILE
+                   ASSIGN TO UT-S-TERAIN.
+      *
+           SELECT RECON-REPORT
+                   ASSIGN TO UT-S-PRINTER1.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  SUMMARY-TOTALS-FILE
+                   LABEL RECORDS ARE STANDARD
+                   RECORDING MODE IS F
+                   BLOCK CONTAINS 0 RECORDS
+                   DATA RECORD IS SUMMARY-TOTALS-RECORD.
+      *
+       01  SUMMARY-TOTALS-RECORD.
+           03  TOTALS-ID3.
+               05  TOTALS-COLLEGE3     PIC X(3).
+               05  TOTALS-TYPE3        PIC X(2).
+               05  TOTALS-FLAG3        PIC X(7).
+           03  READ-TOTALS             PIC 9(6).
+           03  REJECTED-TOTALS         PIC 9(6).
+           03  DATE-FLAG               PIC 9(6).
+           03  TIME-FLAG               PIC 9(4).
+           03  TERM-IDENTIFIER.
+               05  CALENDAR-YEAR       PIC 9(2).
+               05  TERM-CODE           PIC 9.
+           03  FILLER                  PIC X(6).
+      *
+       FD  TERADATA-LOAD-FILE
+                   LABEL RECORDS ARE STANDARD
+                   RECORDING MODE IS F
+                   BLOCK CONTAINS 0 RECORDS
+                   DATA RECORD IS TERADATA-LOAD-RECORD.
+      *
+       01  TERADATA-LOAD-RECORD.
+           03  TERA-COLLEGE-ID          PIC X(3).
+           03  TERA-ROWS-LOADED         PIC 9(6).
+           03  FILLER                   PIC X(15).
+      *
+       FD  RECON-REPORT
+                   LABEL RECORDS ARE OMITTED
+                   BLOCK CONTAINS 0 RECORDS
+                   RECORDING MODE IS F
+                   DATA RECORD IS PRINT-RECORD.
+      *
+       01  PRINT-RECORD PIC X(133).
+      /
+       WORKING-STORAGE SECTION.
+      *
+       01  PROGRAM-FLAG-AREA                      VALUE ZEROS.
+           03  END-OF-TOTALS-FLAG          PIC 9.
+               88  END-OF-TOTALS               VALUE 1.
+           03  END-OF-TERADATA-FLAG        PIC 9.
+               88  END-OF-TERADATA             VALUE 1.
+      *
+       01  RECON-COUNTERS                  VALUE ZEROS.
+           03  COLLEGES-MATCHED             PIC 9(4).
+           03  COLLEGES-OUT-OF-BALANCE      PIC 9(4).
+           03  COLLEGES-MISSING-FROM-TERA   PIC 9(4).
+           03  COLLEGES-MISSING-FROM-TOTS   PIC 9(4).
+      *
+       01  EXPECTED-LOAD-COUNT              PIC S9(7).
+       01  LOAD-COUNT-DIFFERENCE            PIC S9(7).
+      *
+       01  REPORT-PAGE-COUNTER             PIC 9(5) VALUE ZERO.
+       01  REPORT-LINE-COUNTER             PIC 9(2) VALUE 99.
+       01  PRT-PAGE-MAXIMUM                PIC 9(2) VALUE 55.
+      *
+       01  RECON-TITLE-LINE-1.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  FILLER                  PIC X(45)
+               VALUE 'TERADATA LOAD RECONCILIATION EXCEPTION RPT'.
+           03  FILLER                  PIC X(8)  VALUE 'PAGE '.
+           03  RECON-PAGE-OUT          PIC ZZZZ9.
+      *
+       01  RECON-TITLE-LINE-2.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  FILLER                  PIC X(8)  VALUE 'COLLEGE'.
+           03  FILLER                  PIC X(10) VALUE 'EXPECTED'.
+           03  FILLER                  PIC X(10) VALUE 'LOADED'.
+           03  FILLER                  PIC X(10) VALUE 'DIFF'.
+           03  FILLER                  PIC X(20) VALUE 'EXCEPTION'.
+      *
+       01  RECON-DETAIL-LINE.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  DET-COLLEGE-OUT         PIC X(8).
+           03  DET-EXPECTED-OUT        PIC Z,ZZZ,ZZ9.
+           03  FILLER                  PIC X(2)  VALUE SPACE.
+           03  DET-LOADED-OUT          PIC Z,ZZZ,ZZ9.
+           03  FILLER                  PIC X(2)  VALUE SPACE.
+           03  DET-DIFF-OUT            PIC -,ZZZ,ZZ9.
+           03  FILLER                  PIC X(2)  VALUE SPACE.
+           03  DET-EXCEPTION-OUT       PIC X(20).
+      *
+       01  RECON-SUMMARY-LINE.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  FILLER                  PIC X(30) VALUE
+               'COLLEGES IN BALANCE.......... '.
+           03  SUM-MATCHED-OUT         PIC ZZZ9.
+      *
+       01  RECON-SUMMARY-LINE-2.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  FILLER                  PIC X(30) VALUE
+               'COLLEGES OUT OF BALANCE...... '.
+           03  SUM-OUT-OF-BAL-OUT      PIC ZZZ9.
+      *
+       01  RECON-SUMMARY-LINE-3.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  FILLER                  PIC X(30) VALUE
+               'MISSING FROM TERADATA LOAD... '.
+           03  SUM-MISSING-TERA-OUT    PIC ZZZ9.
+      *
+       01  RECON-SUMMARY-LINE-4.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  FILLER                  PIC X(30) VALUE
+               'MISSING FROM CBEDIT TOTALS... '.
+           03  SUM-MISSING-TOTS-OUT    PIC ZZZ9.
+      /
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-PROGRAM-INITIALIZATION.
+           PERFORM 2000-PROCESS-MATCH-MERGE
+                   UNTIL END-OF-TOTALS AND END-OF-TERADATA.
+           PERFORM 9000-PROGRAM-FINALIZATION.
+           STOP RUN.
+      *
+      *
+       1000-PROGRAM-INITIALIZATION.
+           OPEN INPUT  SUMMARY-TOTALS-FILE.
+           OPEN INPUT  TERADATA-LOAD-FILE.
+           OPEN OUTPUT RECON-REPORT.
+           PERFORM 8500-READ-TOTALS-RECORD.
+           PERFORM 8510-READ-TERADATA-RECORD.
+      *
+      *
+       2000-PROCESS-MATCH-MERGE.
+           IF  END-OF-TOTALS
+               PERFORM 2300-TERADATA-ONLY
+           ELSE
+               IF  END-OF-TERADATA
+                   PERFORM 2200-TOTALS-ONLY
+               ELSE
+                   IF  TOTALS-COLLEGE3 IS EQUAL TO TERA-COLLEGE-ID
+                       PERFORM 2100-COMPARE-COLLEGE-COUNTS
+                   ELSE
+                       IF  TOTALS-COLLEGE3 IS LESS THAN TERA-COLLEGE-ID
+                           PERFORM 2200-TOTALS-ONLY
+                       ELSE
+                           PERFORM 2300-TERADATA-ONLY
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+      *
+       2100-COMPARE-COLLEGE-COUNTS.
+           COMPUTE EXPECTED-LOAD-COUNT =
+                   READ-TOTALS - REJECTED-TOTALS.
+           COMPUTE LOAD-COUNT-DIFFERENCE =
+                   TERA-ROWS-LOADED - EXPECTED-LOAD-COUNT.
+           IF  LOAD-COUNT-DIFFERENCE IS EQUAL TO ZERO
+               ADD 1 TO COLLEGES-MATCHED
+           ELSE
+               ADD 1 TO COLLEGES-OUT-OF-BALANCE
+               MOVE TOTALS-COLLEGE3    TO DET-COLLEGE-OUT
+               MOVE EXPECTED-LOAD-COUNT TO DET-EXPECTED-OUT
+               MOVE TERA-ROWS-LOADED   TO DET-LOADED-OUT
+               MOVE LOAD-COUNT-DIFFERENCE TO DET-DIFF-OUT
+               MOVE 'OUT OF BALANCE'   TO DET-EXCEPTION-OUT
+               PERFORM 8600-PRINT-DETAIL-LINE
+           END-IF.
+           PERFORM 8500-READ-TOTALS-RECORD.
+           PERFORM 8510-READ-TERADATA-RECORD.
+      *
+      *
+       2200-TOTALS-ONLY.
+           ADD 1 TO COLLEGES-MISSING-FROM-TERA.
+           COMPUTE EXPECTED-LOAD-COUNT =
+                   READ-TOTALS - REJECTED-TOTALS.
+           MOVE TOTALS-COLLEGE3        TO DET-COLLEGE-OUT.
+           MOVE EXPECTED-LOAD-COUNT    TO DET-EXPECTED-OUT.
+           MOVE ZERO                   TO DET-LOADED-OUT.
+           MOVE EXPECTED-LOAD-COUNT    TO DET-DIFF-OUT.
+           MOVE 'MISSING FROM TERADATA' TO DET-EXCEPTION-OUT.
+           PERFORM 8600-PRINT-DETAIL-LINE.
+           PERFORM 8500-READ-TOTALS-RECORD.
+      *
+      *
+       2300-TERADATA-ONLY.
+           ADD 1 TO COLLEGES-MISSING-FROM-TOTS.
+           MOVE TERA-COLLEGE-ID        TO DET-COLLEGE-OUT.
+           MOVE ZERO                   TO DET-EXPECTED-OUT.
+           MOVE TERA-ROWS-LOADED       TO DET-LOADED-OUT.
+           COMPUTE DET-DIFF-OUT = ZERO - TERA-ROWS-LOADED.
+           MOVE 'MISSING FROM CBEDIT'  TO DET-EXCEPTION-OUT.
+           PERFORM 8600-PRINT-DETAIL-LINE.
+           PERFORM 8510-READ-TERADATA-RECORD.
+      /
+       8500-READ-TOTALS-RECORD.
+           READ SUMMARY-TOTALS-FILE
+               AT END
+                   SET END-OF-TOTALS TO TRUE
+                   MOVE HIGH-VALUES TO TOTALS-COLLEGE3.
+      *
+      *
+       8510-READ-TERADATA-RECORD.
+           READ TERADATA-LOAD-FILE
+               AT END
+                   SET END-OF-TERADATA TO TRUE
+                   MOVE HIGH-VALUES TO TERA-COLLEGE-ID.
+      *
+      *
+       8600-PRINT-DETAIL-LINE.
+           IF  (REPORT-LINE-COUNTER IS > PRT-PAGE-MAXIMUM)
+               OR (REPORT-LINE-COUNTER IS = PRT-PAGE-MAXIMUM)
+               PERFORM 8700-PRINT-HEADINGS
+           END-IF.
+           WRITE PRINT-RECORD FROM RECON-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE.
+           ADD 1 TO REPORT-LINE-COUNTER.
+      *
+      *
+       8700-PRINT-HEADINGS.
+           ADD 1 TO REPORT-PAGE-COUNTER.
+           MOVE REPORT-PAGE-COUNTER TO RECON-PAGE-OUT.
+           WRITE PRINT-RECORD FROM RECON-TITLE-LINE-1
+                   AFTER ADVANCING PAGE.
+           WRITE PRINT-RECORD FROM RECON-TITLE-LINE-2
+                   AFTER ADVANCING 2 LINES.
+           MOVE 4 TO REPORT-LINE-COUNTER.
+      /
+       9000-PROGRAM-FINALIZATION.
+           MOVE COLLEGES-MATCHED           TO SUM-MATCHED-OUT.
+           MOVE COLLEGES-OUT-OF-BALANCE    TO SUM-OUT-OF-BAL-OUT.
+           MOVE COLLEGES-MISSING-FROM-TERA TO SUM-MISSING-TERA-OUT.
+           MOVE COLLEGES-MISSING-FROM-TOTS TO SUM-MISSING-TOTS-OUT.
+           WRITE PRINT-RECORD FROM RECON-SUMMARY-LINE
+                   AFTER ADVANCING 2 LINES.
+           WRITE PRINT-RECORD FROM RECON-SUMMARY-LINE-2
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRINT-RECORD FROM RECON-SUMMARY-LINE-3
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRINT-RECORD FROM RECON-SUMMARY-LINE-4
+                   AFTER ADVANCING 1 LINE.
+           CLOSE SUMMARY-TOTALS-FILE.
+           CLOSE TERADATA-LOAD-FILE.
+           CLOSE RECON-REPORT.
+      *
+       END PROGRAM CBRECON.
